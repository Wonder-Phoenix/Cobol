@@ -84,28 +84,25 @@
        01  ED-ZSAL        PIC Z(5),ZZ.
        01  ED-ZCOM        PIC Z(5),ZZ.
        
-      *ZONE DE COMMUNICATION AVEC L'ACCESSEUR
-       01 ZACCESSEUR.
-          05 ZCODE-FONC     PIC X.
-          05 ZMAT           PIC X(3).
-          05 ZNOM           PIC X(7).
-          05 ZNOD           PIC X(3).
-          05 ZDAT           PIC 9(8).
-          05 ZSAL           PIC 9(5)V99.
-          05 ZCOM           PIC 9(5)V99.
-          05 ZCODE-RET      PIC 99.
-          05 ZLIBERR        PIC X(50).
-          
+      *ZONE DE COMMUNICATION AVEC L'ACCESSEUR (VOIR COPY POUR LE
+      *DETAIL DES ZONES, DONT ZHORODATE ET ZTYPE-CURSEUR)
+           COPY ZACCESSEUR.
+
       *ZONE DE COMMUNICATION AVEC L'ACCESSEUR DE LA TABLE DEPARTEMENT
-        01 DACCESSEUR.
-          05 DCODE-FONC     PIC X.
-          05 DNOD           PIC X(3).
-          05 DNDE           PIC X(6).
-          05 DLIE           PIC X(4).
-          05 DCHE           PIC X(3).
-          05 DCODE-RET      PIC 99.
-          05 DLIBERR        PIC X(50).
-          
+      *(VOIR COPY POUR LE DETAIL DES ZONES, DONT DHORODATE)
+           COPY DACCESSEUR.
+
+      *SAUVEGARDE DE ZHORODATE ENTRE LA LECTURE ET LA MODIFICATION,
+      *CAR L'INITIALIZE ZACCESSEUR QUI PRECEDE CHAQUE APPEL EFFACE
+      *LE ZHORODATE RENVOYE PAR LA LECTURE PRECEDENTE (VERROU
+      *OPTIMISTE)
+       01  WS-SAUVE-HORODATE  PIC X(26).
+
+      *SAUVEGARDE DE DHORODATE ENTRE LA LECTURE ET LA MODIFICATION DU
+      *DEPARTEMENT, MEME RAISON QUE WS-SAUVE-HORODATE CI-DESSUS MAIS
+      *POUR L'INITIALIZE DACCESSEUR.
+       01  WS-SAUVE-DHORODATE PIC X(26).
+
         01 ACCESS2          PIC X(8)    VALUE 'ACCESS2'.
         01 ACCESS2A         PIC X(8)    VALUE 'ACCESS2A'.
     
@@ -150,8 +147,9 @@
              INITIALIZE ZACCESSEUR
              MOVE '100'    TO ZMAT
              PERFORM LECTURE-EMPLOYE
-             
-      *MODIFICATION DE L'EMPLOYE MAT 100       
+             MOVE ZHORODATE TO WS-SAUVE-HORODATE
+
+      *MODIFICATION DE L'EMPLOYE MAT 100
              INITIALIZE ZACCESSEUR
              MOVE 'm'      TO ZCODE-FONC
              MOVE '100'    TO ZMAT
@@ -160,6 +158,7 @@
              MOVE 20230515 TO ZDAT
              MOVE 3500     TO ZSAL
              MOVE  500     TO ZCOM
+             MOVE WS-SAUVE-HORODATE TO ZHORODATE
              
              DISPLAY SPACES
              DISPLAY '--- CODE FONCTION : '   ZCODE-FONC
@@ -283,16 +282,18 @@
       *LECTURE DU DEPT DEP
              INITIALIZE DACCESSEUR
              MOVE 'DEP'    TO DNOD
-             PERFORM LECTURE-DEPARTEMENT   
-          
-      *MODIFICATION DU DEPARTEMENT DEP      
-             INITIALIZE ZACCESSEUR
+             PERFORM LECTURE-DEPARTEMENT
+             MOVE DHORODATE TO WS-SAUVE-DHORODATE
+
+      *MODIFICATION DU DEPARTEMENT DEP
+             INITIALIZE DACCESSEUR
              MOVE 'M'      TO DCODE-FONC
              MOVE 'DEP'    TO DNOD
              MOVE 'RH'     TO DNDE
              MOVE 'BATI'   TO DLIE
              MOVE '20'     TO DCHE
-             
+             MOVE WS-SAUVE-DHORODATE TO DHORODATE
+
              DISPLAY SPACES
              DISPLAY '--- CODE FONCTION : '   DCODE-FONC
              DISPLAY '--- NOD : '             DNOD
