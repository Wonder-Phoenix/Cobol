@@ -0,0 +1,480 @@
+      ********************************************************************************************************************#
+      *  ÉNONCÉ : Développement de l'accesseur ACCESS2A à la table DB2 DEPARTEMENT, appelé par PROJ2 (voir Accesseurs.cbl) #
+      *           et par tous les rapports de la bibliothèque. L'accesseur isole les programmes appelants de l'accès DB2.#
+      ********************************************************************************************************************#
+
+      *PROGRAMME APPELE PAR : PROJ2 et les programmes de rapport (DEPSAL, RECONCIL, ORGCHART, DELSAFE...)
+
+      *Description de la zone de communication : voir copy DACCESSEUR.
+      *Valeurs possibles de DCODE-FONC :
+      *  'L' lecture par NOD     'C' création       'M' modification (verrou optimiste sur DHORODATE)
+      *  'S' suppression         'O'/'Q'/'F' ouverture/lecture/fermeture du curseur (trié sur NOD)
+      *LE DCODE-RET CORRESPOND AU N° D'ERREUR (MEME TABLE QUE ACCESS2, VOIR ACCESS2 OU CI-DESSOUS).
+
+      ********************************************************************#
+      *                         TABLE DES ERREURS                         #
+      ********************************************************************#
+      *Num   Libellé
+      *1    CODE FONCTION ERRONE
+      *6    DEPARTEMENT NON RENSEIGNE
+      *7    DEPARTEMENT INEXISTANT
+      *12   DEPARTEMENT DEJA EXISTANT
+      *13   NOM DEPARTEMENT NON RENSEIGNE
+      *14   BATIMENT NON RENSEIGNE
+      *15   MATRICULE DU CHEF NON RENSEIGNE
+      *16   MATRICULE DU CHEF INEXISTANT
+      *18   SUPPRESSION DEP IMPOSSIBLE, CONTRAINTE SUR EMPLOYE
+      *19   FIN DE LISTE
+      *20   PROBLEME SUR TABLE
+      *21   MISE A JOUR REFUSEE, ENREGISTREMENT MODIFIE DEPUIS LA LECTURE
+
+      ********************************************************************#
+      *                        PROGRAMME PRINCIPAL                        #
+      ********************************************************************#
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCESS2A.
+       AUTHOR. SV.
+       DATE-WRITTEN. 15/05/23.
+      ******************************************************************
+      * BUT : ACCESSEUR DE LA TABLE DB2 DEPARTEMENT                    *
+      * 230515 : CREATION DU PROGRAMME                                 *
+      * 260809 : AJOUT DE LA TRACE D'AUDIT SUR C/M/S                    *
+      * 260809 : AJOUT DU VERROU OPTIMISTE SUR 'M' (DHORODATE)          *
+      * 260809 : AJOUT DE LA REPRISE SUR POINT DE CONTROLE DU CURSEUR   *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *FICHIER DE TRACE D'AUDIT (PARTAGE AVEC ACCESS2)
+           SELECT AUDIT ASSIGN TO AUDIT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS FS-AUDIT.
+      *FICHIER DE POINT DE CONTROLE DU CURSEUR DEPARTEMENT (REPRISE)
+           SELECT CKPTDEP ASSIGN TO CKPTDEP
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS FS-CKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT RECORDING MODE IS F.
+           COPY AUDIT.
+
+       FD  CKPTDEP RECORDING MODE IS F.
+           COPY CKPTDEP.
+
+       WORKING-STORAGE SECTION.
+      *FILE STATUS
+       01  FS-AUDIT           PIC 99 VALUE ZEROES.
+       01  FS-CKPT            PIC 99 VALUE ZEROES.
+
+      *COPY DES DECLARATIONS DE LA TABLE DEPARTEMENT
+           EXEC SQL INCLUDE DEPARTEMENT END-EXEC.
+      *COPY DES HOST VARIABLES DE LA TABLE DEPARTEMENT
+           EXEC SQL INCLUDE DEPARTEMENT2 END-EXEC.
+      *COPY DES DECLARATIONS DE LA TABLE EMPLOYE (CONTROLE DU CHEF)
+           EXEC SQL INCLUDE EMPLOYE END-EXEC.
+      *COPY DES HOST VARIABLES DE LA TABLE EMPLOYE
+           EXEC SQL INCLUDE EMPLOYE2 END-EXEC.
+      *COPY DES ZONES UTILES A DB2
+           EXEC SQL INCLUDE SQLCA   END-EXEC.
+
+      *ANCIENNE VALEUR DE DNDE/DLIE/DCHE POUR LA TRACE D'AUDIT
+       01  WS-AVANT-NDE       PIC X(6)    VALUE SPACES.
+       01  WS-AVANT-LIE       PIC X(4)    VALUE SPACES.
+       01  WS-AVANT-CHE       PIC X(3)    VALUE SPACES.
+       01  WS-NB-EMPLOYES     PIC 9(5)    VALUE ZEROES.
+
+      *CONTROLE DE REPRISE DU CURSEUR
+       01  WS-CKPT-NOD        PIC X(3)    VALUE SPACES.
+       01  WS-CKPT-TROUVE     PIC X       VALUE 'N'.
+           88 CKPT-TROUVE            VALUE 'O'.
+       01  WS-NB-LUS          PIC 9(5)    VALUE ZEROES.
+       01  WS-MAJ-CKPT        PIC 9(3)    VALUE 10.
+
+       LINKAGE SECTION.
+           COPY DACCESSEUR.
+
+       PROCEDURE DIVISION USING DACCESSEUR.
+       0-MAINLINE.
+             MOVE ZEROES TO DCODE-RET
+             MOVE SPACES TO DLIBERR
+             EVALUATE DCODE-FONC
+                WHEN 'L'
+                   PERFORM LECTURE-DEPARTEMENT
+                      THRU LECTURE-DEPARTEMENT-EXIT
+                WHEN 'C'
+                   PERFORM CREATION-DEPARTEMENT
+                      THRU CREATION-DEPARTEMENT-EXIT
+                WHEN 'M'
+                   PERFORM MODIFICATION-DEPARTEMENT
+                      THRU MODIFICATION-DEPARTEMENT-EXIT
+                WHEN 'S'
+                   PERFORM SUPPRESSION-DEPARTEMENT
+                      THRU SUPPRESSION-DEPARTEMENT-EXIT
+                WHEN 'O'
+                   PERFORM OUVERTURE-CURSEUR
+                WHEN 'Q'
+                   PERFORM LECTURE-CURSEUR
+                WHEN 'F'
+                   PERFORM FERMETURE-CURSEUR
+                WHEN OTHER
+                   MOVE 1 TO DCODE-RET
+             END-EVALUATE
+             IF DCODE-RET NOT = ZEROES AND DCODE-RET NOT = 19
+                PERFORM LIBELLE-ERREUR
+             END-IF
+             GOBACK
+             .
+
+      *LECTURE D'UN DEPARTEMENT PAR NOD - RENVOIE DHORODATE POUR
+      *AUTORISER UNE MODIFICATION ULTERIEURE (VERROU OPTIMISTE)
+       LECTURE-DEPARTEMENT.
+             IF DNOD = SPACES
+                MOVE 6 TO DCODE-RET
+                GO TO LECTURE-DEPARTEMENT-EXIT
+             END-IF
+             MOVE DNOD TO HVD-NOD
+             EXEC SQL
+                SELECT NDE, LIE, CHE, HORODATE
+                  INTO :HVD-NDE, :HVD-LIE, :HVD-CHE, :HVD-HORODATE
+                  FROM DEPARTEMENT
+                 WHERE NOD = :HVD-NOD
+             END-EXEC
+             EVALUATE SQLCODE
+                WHEN ZEROES
+                   MOVE HVD-NDE      TO DNDE
+                   MOVE HVD-LIE      TO DLIE
+                   MOVE HVD-CHE      TO DCHE
+                   MOVE HVD-HORODATE TO DHORODATE
+                WHEN +100
+                   MOVE 7 TO DCODE-RET
+                WHEN OTHER
+                   MOVE 20 TO DCODE-RET
+             END-EVALUATE
+             .
+       LECTURE-DEPARTEMENT-EXIT.
+             EXIT
+             .
+
+      *CREATION D'UN DEPARTEMENT - LE CHEF DOIT EXISTER DANS EMPLOYE
+       CREATION-DEPARTEMENT.
+             IF DNOD = SPACES
+                MOVE 6 TO DCODE-RET
+                GO TO CREATION-DEPARTEMENT-EXIT
+             END-IF
+             IF DNDE = SPACES
+                MOVE 13 TO DCODE-RET
+                GO TO CREATION-DEPARTEMENT-EXIT
+             END-IF
+             IF DLIE = SPACES
+                MOVE 14 TO DCODE-RET
+                GO TO CREATION-DEPARTEMENT-EXIT
+             END-IF
+             IF DCHE = SPACES
+                MOVE 15 TO DCODE-RET
+                GO TO CREATION-DEPARTEMENT-EXIT
+             END-IF
+             MOVE DNOD TO HVD-NOD
+             EXEC SQL
+                SELECT NOD INTO :HVD-NOD FROM DEPARTEMENT
+                 WHERE NOD = :HVD-NOD
+             END-EXEC
+             IF SQLCODE = ZEROES
+                MOVE 12 TO DCODE-RET
+                GO TO CREATION-DEPARTEMENT-EXIT
+             END-IF
+             MOVE DCHE TO HVE-MAT
+             EXEC SQL
+                SELECT MAT INTO :HVE-MAT FROM EMPLOYE
+                 WHERE MAT = :HVE-MAT
+             END-EXEC
+             IF SQLCODE NOT = ZEROES
+                MOVE 16 TO DCODE-RET
+                GO TO CREATION-DEPARTEMENT-EXIT
+             END-IF
+             MOVE DNOD TO HVD-NOD
+             MOVE DNDE TO HVD-NDE
+             MOVE DLIE TO HVD-LIE
+             MOVE DCHE TO HVD-CHE
+             EXEC SQL
+                INSERT INTO DEPARTEMENT
+                   (NOD, NDE, LIE, CHE, HORODATE)
+                VALUES (:HVD-NOD, :HVD-NDE, :HVD-LIE, :HVD-CHE,
+                        CURRENT TIMESTAMP)
+             END-EXEC
+             IF SQLCODE NOT = ZEROES
+                MOVE 20 TO DCODE-RET
+                GO TO CREATION-DEPARTEMENT-EXIT
+             END-IF
+             EXEC SQL
+                SELECT HORODATE INTO :HVD-HORODATE FROM DEPARTEMENT
+                 WHERE NOD = :HVD-NOD
+             END-EXEC
+             MOVE HVD-HORODATE TO DHORODATE
+             MOVE SPACES TO WS-AVANT-NDE WS-AVANT-LIE WS-AVANT-CHE
+             PERFORM TRACE-AUDIT
+             .
+       CREATION-DEPARTEMENT-EXIT.
+             EXIT
+             .
+
+      *MODIFICATION D'UN DEPARTEMENT (NOM/BATIMENT/CHEF) - LE VERROU
+      *OPTIMISTE EXIGE L'HORODATE RENVOYEE PAR UNE LECTURE PRECEDENTE.
+       MODIFICATION-DEPARTEMENT.
+             IF DNOD = SPACES
+                MOVE 6 TO DCODE-RET
+                GO TO MODIFICATION-DEPARTEMENT-EXIT
+             END-IF
+             IF DNDE = SPACES
+                MOVE 13 TO DCODE-RET
+                GO TO MODIFICATION-DEPARTEMENT-EXIT
+             END-IF
+             IF DLIE = SPACES
+                MOVE 14 TO DCODE-RET
+                GO TO MODIFICATION-DEPARTEMENT-EXIT
+             END-IF
+             IF DCHE = SPACES
+                MOVE 15 TO DCODE-RET
+                GO TO MODIFICATION-DEPARTEMENT-EXIT
+             END-IF
+             MOVE DCHE TO HVE-MAT
+             EXEC SQL
+                SELECT MAT INTO :HVE-MAT FROM EMPLOYE
+                 WHERE MAT = :HVE-MAT
+             END-EXEC
+             IF SQLCODE NOT = ZEROES
+                MOVE 16 TO DCODE-RET
+                GO TO MODIFICATION-DEPARTEMENT-EXIT
+             END-IF
+             MOVE DNOD TO HVD-NOD
+             EXEC SQL
+                SELECT NDE, LIE, CHE
+                  INTO :HVD-NDE, :HVD-LIE, :HVD-CHE
+                  FROM DEPARTEMENT
+                 WHERE NOD = :HVD-NOD
+             END-EXEC
+             IF SQLCODE = +100
+                MOVE 7 TO DCODE-RET
+                GO TO MODIFICATION-DEPARTEMENT-EXIT
+             END-IF
+             IF SQLCODE NOT = ZEROES
+                MOVE 20 TO DCODE-RET
+                GO TO MODIFICATION-DEPARTEMENT-EXIT
+             END-IF
+             MOVE HVD-NDE TO WS-AVANT-NDE
+             MOVE HVD-LIE TO WS-AVANT-LIE
+             MOVE HVD-CHE TO WS-AVANT-CHE
+             MOVE DHORODATE TO HVD-HORODATE
+             MOVE DNDE       TO HVD-NDE
+             MOVE DLIE       TO HVD-LIE
+             MOVE DCHE       TO HVD-CHE
+             EXEC SQL
+                UPDATE DEPARTEMENT
+                   SET NDE = :HVD-NDE, LIE = :HVD-LIE, CHE = :HVD-CHE,
+                       HORODATE = CURRENT TIMESTAMP
+                 WHERE NOD = :HVD-NOD AND HORODATE = :HVD-HORODATE
+             END-EXEC
+             IF SQLCODE = +100
+                MOVE 21 TO DCODE-RET
+                GO TO MODIFICATION-DEPARTEMENT-EXIT
+             END-IF
+             IF SQLCODE NOT = ZEROES
+                MOVE 20 TO DCODE-RET
+                GO TO MODIFICATION-DEPARTEMENT-EXIT
+             END-IF
+             EXEC SQL
+                SELECT HORODATE INTO :HVD-HORODATE FROM DEPARTEMENT
+                 WHERE NOD = :HVD-NOD
+             END-EXEC
+             MOVE HVD-HORODATE TO DHORODATE
+             PERFORM TRACE-AUDIT
+             .
+       MODIFICATION-DEPARTEMENT-EXIT.
+             EXIT
+             .
+
+      *SUPPRESSION D'UN DEPARTEMENT - REFUSEE SI DES EMPLOYES SONT
+      *ENCORE AFFECTES A CE DEPARTEMENT (ERREUR 18)
+       SUPPRESSION-DEPARTEMENT.
+             IF DNOD = SPACES
+                MOVE 6 TO DCODE-RET
+                GO TO SUPPRESSION-DEPARTEMENT-EXIT
+             END-IF
+             MOVE DNOD TO HVD-NOD
+             EXEC SQL
+                SELECT NDE, LIE, CHE
+                  INTO :HVD-NDE, :HVD-LIE, :HVD-CHE
+                  FROM DEPARTEMENT
+                 WHERE NOD = :HVD-NOD
+             END-EXEC
+             IF SQLCODE = +100
+                MOVE 7 TO DCODE-RET
+                GO TO SUPPRESSION-DEPARTEMENT-EXIT
+             END-IF
+             MOVE HVD-NDE TO WS-AVANT-NDE
+             MOVE HVD-LIE TO WS-AVANT-LIE
+             MOVE HVD-CHE TO WS-AVANT-CHE
+             MOVE DNOD TO HVE-NOD
+             EXEC SQL
+                SELECT COUNT(*) INTO :WS-NB-EMPLOYES FROM EMPLOYE
+                 WHERE NOD = :HVE-NOD
+             END-EXEC
+             IF WS-NB-EMPLOYES NOT = ZEROES
+                MOVE 18 TO DCODE-RET
+                GO TO SUPPRESSION-DEPARTEMENT-EXIT
+             END-IF
+             EXEC SQL
+                DELETE FROM DEPARTEMENT WHERE NOD = :HVD-NOD
+             END-EXEC
+             IF SQLCODE NOT = ZEROES
+                MOVE 20 TO DCODE-RET
+                GO TO SUPPRESSION-DEPARTEMENT-EXIT
+             END-IF
+             MOVE SPACES TO DNDE DLIE DCHE
+             PERFORM TRACE-AUDIT
+             .
+       SUPPRESSION-DEPARTEMENT-EXIT.
+             EXIT
+             .
+
+      *OUVERTURE DU CURSEUR DE LISTE DES DEPARTEMENTS - RELIT LE POINT
+      *DE CONTROLE POUR UNE REPRISE APRES ABEND (LES LIGNES DEJA
+      *TRAITEES NE SONT PAS RENVOYEES, VOIR LECTURE-CURSEUR).
+      *CONTRAIREMENT A ACCESS2, DACCESSEUR NE PORTE PAS DE ZTYPE-
+      *CURSEUR : LISTDEP EST TOUJOURS UN PASSAGE COMPLET DE LA TABLE
+      *DEPARTEMENT, OUVERT ET FERME UNE SEULE FOIS PAR EXECUTION CHEZ
+      *TOUS LES APPELANTS (DEPSAL/ORGCHART/SALBAND/DELSAFE). LE POINT
+      *DE CONTROLE CKPTDEP N'EST DONC JAMAIS PARTAGE ENTRE PLUSIEURS
+      *PASSAGES FILTRES AU SEIN D'UNE MEME EXECUTION, ET N'A PAS BESOIN
+      *D'ETRE BORNE COMME CELUI D'ACCESS2.
+       OUVERTURE-CURSEUR.
+             MOVE ZEROES TO WS-NB-LUS
+             MOVE SPACES TO WS-CKPT-NOD
+             MOVE 'N'    TO WS-CKPT-TROUVE
+             OPEN INPUT CKPTDEP
+             IF FS-CKPT = ZEROES
+                READ CKPTDEP INTO ENR-CKPT-DEP
+                IF FS-CKPT = ZEROES
+                   MOVE CKD-NOD     TO WS-CKPT-NOD
+                   MOVE 'O'         TO WS-CKPT-TROUVE
+                END-IF
+                CLOSE CKPTDEP
+             END-IF
+             EXEC SQL
+                DECLARE LISTDEP CURSOR FOR
+                SELECT NOD, NDE, LIE, CHE
+                  FROM DEPARTEMENT
+                 ORDER BY NOD
+             END-EXEC
+             EXEC SQL OPEN LISTDEP END-EXEC
+             IF SQLCODE NOT = ZEROES
+                MOVE 20 TO DCODE-RET
+             END-IF
+             .
+
+      *LECTURE SEQUENTIELLE DU CURSEUR - IGNORE SILENCIEUSEMENT LES
+      *LIGNES DEJA TRAITEES AVANT LE POINT DE CONTROLE, PUIS REPREND
+      *L'ECRITURE DU POINT DE CONTROLE TOUS LES WS-MAJ-CKPT DEPARTEMENTS.
+       LECTURE-CURSEUR.
+             EXEC SQL
+                FETCH LISTDEP
+                INTO :HVD-NOD, :HVD-NDE, :HVD-LIE, :HVD-CHE
+             END-EXEC
+             PERFORM UNTIL SQLCODE NOT = ZEROES
+                                OR NOT CKPT-TROUVE
+                                OR HVD-NOD > WS-CKPT-NOD
+                EXEC SQL
+                   FETCH LISTDEP
+                   INTO :HVD-NOD, :HVD-NDE, :HVD-LIE, :HVD-CHE
+                END-EXEC
+             END-PERFORM
+             EVALUATE SQLCODE
+                WHEN ZEROES
+                   MOVE HVD-NOD TO DNOD
+                   MOVE HVD-NDE TO DNDE
+                   MOVE HVD-LIE TO DLIE
+                   MOVE HVD-CHE TO DCHE
+                   ADD 1 TO WS-NB-LUS
+                   IF WS-NB-LUS >= WS-MAJ-CKPT
+                      MOVE ZEROES TO WS-NB-LUS
+                      PERFORM ECRITURE-CKPT
+                   END-IF
+                WHEN +100
+                   MOVE 19 TO DCODE-RET
+                WHEN OTHER
+                   MOVE 20 TO DCODE-RET
+             END-EVALUATE
+             .
+
+      *ECRITURE DU POINT DE CONTROLE COURANT
+       ECRITURE-CKPT.
+             MOVE DNOD TO CKD-NOD
+             OPEN OUTPUT CKPTDEP
+             WRITE ENR-CKPT-DEP
+             CLOSE CKPTDEP
+             .
+
+      *FERMETURE DU CURSEUR - LA FIN DE LISTE NORMALE (DCODE-RET = 19)
+      *EFFACE LE POINT DE CONTROLE, LE PROCHAIN PASSAGE REPARTANT DU
+      *DEBUT DE LA TABLE.
+       FERMETURE-CURSEUR.
+             EXEC SQL CLOSE LISTDEP END-EXEC
+             IF SQLCODE NOT = ZEROES
+                MOVE 20 TO DCODE-RET
+             END-IF
+             OPEN OUTPUT CKPTDEP
+             CLOSE CKPTDEP
+             .
+
+      *ECRITURE D'UNE LIGNE DE TRACE D'AUDIT (CREATION/MODIFICATION/
+      *SUPPRESSION) - LE FICHIER EST OUVERT EN EXTENSION PUIS REFERME
+      *A CHAQUE APPEL POUR NE PAS MAINTENIR DE RESSOURCE ENTRE DEUX
+      *APPELS DE L'ACCESSEUR.
+       TRACE-AUDIT.
+             MOVE FUNCTION CURRENT-DATE TO AUD-DATE-HEURE
+             MOVE 'ACCESS2A' TO AUD-PROGRAMME
+             MOVE DCODE-FONC TO AUD-CODE-FONC
+             MOVE DNOD       TO AUD-CLE
+             STRING 'NDE=' WS-AVANT-NDE ' LIE=' WS-AVANT-LIE
+                    ' CHE=' WS-AVANT-CHE
+                DELIMITED BY SIZE INTO AUD-AVANT
+             STRING 'NDE=' DNDE ' LIE=' DLIE ' CHE=' DCHE
+                DELIMITED BY SIZE INTO AUD-APRES
+             OPEN EXTEND AUDIT
+             IF FS-AUDIT NOT = ZEROES
+                OPEN OUTPUT AUDIT
+             END-IF
+             WRITE ENR-AUDIT
+             CLOSE AUDIT
+             .
+
+      *TRADUCTION DU CODE RETOUR EN LIBELLE D'ERREUR (VOIR TABLE
+      *DES ERREURS EN TETE DE PROGRAMME)
+       LIBELLE-ERREUR.
+             EVALUATE DCODE-RET
+                WHEN  1 MOVE 'CODE FONCTION ERRONE' TO DLIBERR
+                WHEN  6 MOVE 'DEPARTEMENT NON RENSEIGNE' TO DLIBERR
+                WHEN  7 MOVE 'DEPARTEMENT INEXISTANT' TO DLIBERR
+                WHEN 12 MOVE 'DEPARTEMENT DEJA EXISTANT' TO DLIBERR
+                WHEN 13
+                   MOVE 'NOM DEPARTEMENT NON RENSEIGNE' TO DLIBERR
+                WHEN 14 MOVE 'BATIMENT NON RENSEIGNE' TO DLIBERR
+                WHEN 15
+                   MOVE 'MATRICULE DU CHEF NON RENSEIGNE' TO DLIBERR
+                WHEN 16 MOVE 'MATRICULE DU CHEF INEXISTANT' TO DLIBERR
+                WHEN 18
+                   MOVE 'SUPPRESSION DEP IMPOSSIBLE, CONTRAINTE'
+                      TO DLIBERR
+                WHEN 20 MOVE 'PROBLEME SUR TABLE' TO DLIBERR
+                WHEN 21
+                   MOVE 'MISE A JOUR REFUSEE, RELIRE L''ENREGISTREMENT'
+                      TO DLIBERR
+                WHEN OTHER MOVE 'ERREUR INCONNUE' TO DLIBERR
+             END-EVALUATE
+             .
