@@ -0,0 +1,255 @@
+      ********************************************************************#
+      *  ÉNONCÉ : Transaction CICS en ligne pour interroger et mettre    #
+      *           à jour un employé sans passer par un travail batch :  #
+      *           écran MAPL (saisie du matricule, affichage de         #
+      *           l'employé via ACCESS2 'L') puis écran MAPM (saisie du #
+      *           nouveau salaire/commission, mise à jour via ACCESS2   #
+      *           'M').                                                 #
+      ********************************************************************#
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQUPD.
+       AUTHOR. SV.
+       DATE-WRITTEN. 09/08/26.
+      ******************************************************************
+      * BUT : TRANSACTION CICS PSEUDO-CONVERSATIONNELLE D'INTERROGATION*
+      *       ET DE MISE A JOUR EN LIGNE DE LA TABLE EMPLOYE, SANS      *
+      *       PASSER PAR UN TRAVAIL BATCH. L'ECRAN MAPL ENVELOPPE LE    *
+      *       ZCODE-FONC = 'L' D'ACCESS2, L'ECRAN MAPM ENVELOPPE LE     *
+      *       ZCODE-FONC = 'M' (AVEC LE VERROU OPTIMISTE SUR ZHORODATE).*
+      *  260809 : CREATION DU PROGRAMME                                *
+      *  260809 : RELECTURE 'L' SUR ERREUR 21 (EVITE LA BOUCLE AVEC    *
+      *           UNE ZHORODATE PERIMEE)                               *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *NOM DU MAPSET ET DES DEUX MAPPES DE LA TRANSACTION
+       01  WS-MAPSET          PIC X(8) VALUE 'INQUPD'.
+       01  WS-MAPL            PIC X(8) VALUE 'MAPL'.
+       01  WS-MAPM            PIC X(8) VALUE 'MAPM'.
+
+       01  ACCESS2            PIC X(8) VALUE 'ACCESS2'.
+
+      *ZONE DE COMMUNICATION AVEC L'ACCESSEUR DE LA TABLE EMPLOYE
+           COPY ZACCESSEUR.
+
+      *MAPPE SYMBOLIQUE DE LA TRANSACTION (MAPLI/MAPLO/MAPMI/MAPMO)
+           COPY INQUPD.
+
+      *VALEUR SYMBOLIQUE DE LA TOUCHE PF3 (NORMALEMENT FOURNIE PAR LE
+      *COPY SYSTEME DFHAID)
+       01  DFHPF3             PIC X VALUE X'07'.
+
+      *EIBCALEN/EIBAID SONT NORMALEMENT INSERES PAR LE TRADUCTEUR CICS
+      *(DFHEIBLK) ; DECLARES ICI FAUTE DE PRECOMPILATEUR CICS DANS LA
+      *CHAINE DE COMPILATION DE CE POSTE.
+       01  EIBCALEN           PIC S9(4) COMP.
+       01  EIBAID             PIC X.
+
+      *MESSAGES D'EXPLOITATION DE LA TRANSACTION
+       01  WS-MSG-SAISIR-MAT  PIC X(50) VALUE
+               'ENTREZ LE MATRICULE DE L''EMPLOYE'.
+       01  WS-MSG-MAT-INCONNU PIC X(50) VALUE
+               'MATRICULE INCONNU - RESSAISIR'.
+       01  WS-MSG-MAJ-OK      PIC X(50) VALUE
+               'MISE A JOUR EFFECTUEE - PF3 POUR QUITTER'.
+       01  WS-MSG-MAJ-REFUSEE PIC X(50) VALUE
+               'ENREGISTREMENT MODIFIE DEPUIS LA LECTURE - RELIRE'.
+       01  WS-MSG-MAJ-ERREUR  PIC X(50) VALUE SPACES.
+
+      *ZONE DE COMMAREA POUR CONSERVER ZACCESSEUR ENTRE LES DEUX
+      *ECRANS DE LA CONVERSATION PSEUDO-CONVERSATIONNELLE
+       01  WS-COMMAREA.
+           05 CA-ECRAN        PIC X.
+              88 CA-ECRAN-MAPL      VALUE '1'.
+              88 CA-ECRAN-MAPM      VALUE '2'.
+           05 CA-ZACCESSEUR   PIC X(115).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA        PIC X(116).
+
+       PROCEDURE DIVISION.
+      *--> 1- PREMIER APPEL DE LA TRANSACTION : ON AFFICHE L'ECRAN DE
+      *       SAISIE DU MATRICULE (MAPL)
+             IF EIBCALEN = ZEROES
+                PERFORM AFFICHAGE-MAPL-VIDE
+                EXEC CICS RETURN
+                     TRANSID('INQU')
+                     COMMAREA(WS-COMMAREA)
+                END-EXEC
+             END-IF
+
+      *--> 2- RETOUR DE L'UTILISATEUR : ON RECUPERE LA COMMAREA POUR
+      *       SAVOIR QUEL ECRAN ETAIT AFFICHE
+             MOVE DFHCOMMAREA TO WS-COMMAREA
+
+             IF EIBAID = DFHPF3
+                EXEC CICS RETURN END-EXEC
+             END-IF
+
+             EVALUATE TRUE
+                WHEN CA-ECRAN-MAPL
+                   PERFORM TRAITEMENT-ECRAN-MAPL
+                WHEN CA-ECRAN-MAPM
+                   PERFORM TRAITEMENT-ECRAN-MAPM
+             END-EVALUATE
+
+             EXEC CICS RETURN
+                  TRANSID('INQU')
+                  COMMAREA(WS-COMMAREA)
+             END-EXEC
+             .
+
+      *AFFICHE L'ECRAN MAPL VIDE AVEC LE MESSAGE D'ACCUEIL, AU TOUT
+      *PREMIER APPEL DE LA TRANSACTION.
+       AFFICHAGE-MAPL-VIDE.
+             MOVE SPACES   TO MAPLO
+             MOVE WS-MSG-SAISIR-MAT TO MSGO
+             EXEC CICS SEND MAP(WS-MAPL)
+                            MAPSET(WS-MAPSET)
+                            ERASE
+             END-EXEC
+             SET CA-ECRAN-MAPL TO TRUE
+             .
+
+      *TRAITE LE RETOUR DE L'ECRAN MAPL : LIT L'EMPLOYE PAR ACCESS2 'L'
+      *SUR LE MATRICULE SAISI ET ENCHAINE SUR L'ECRAN MAPM.
+       TRAITEMENT-ECRAN-MAPL.
+             EXEC CICS RECEIVE MAP(WS-MAPL)
+                               MAPSET(WS-MAPSET)
+                               INTO(MAPLI)
+             END-EXEC
+
+             INITIALIZE ZACCESSEUR
+             MOVE 'L'  TO ZCODE-FONC
+             MOVE MATI TO ZMAT
+             CALL ACCESS2 USING ZACCESSEUR
+
+             IF ZCODE-RET NOT = ZEROES
+                MOVE SPACES  TO MAPLO
+                MOVE MATI    TO MATO
+                MOVE WS-MSG-MAT-INCONNU TO MSGO
+                EXEC CICS SEND MAP(WS-MAPL)
+                               MAPSET(WS-MAPSET)
+                               ERASE
+                END-EXEC
+                SET CA-ECRAN-MAPL TO TRUE
+             ELSE
+                MOVE ZACCESSEUR TO CA-ZACCESSEUR
+                MOVE SPACES     TO MAPMO
+                MOVE ZMAT       TO MMATO
+                MOVE ZNOM       TO MNOMO
+                MOVE ZNOD       TO MNODO
+                MOVE ZSAL       TO MSALO
+                MOVE ZCOM       TO MCOMO
+                EXEC CICS SEND MAP(WS-MAPM)
+                               MAPSET(WS-MAPSET)
+                               ERASE
+                END-EXEC
+                SET CA-ECRAN-MAPM TO TRUE
+             END-IF
+             .
+
+      *TRAITE LE RETOUR DE L'ECRAN MAPM : REPORTE LE SALAIRE/LA
+      *COMMISSION SAISIS SUR ACCESS2 'M' (VERROU OPTIMISTE SUR
+      *ZHORODATE, VENANT DE LA LECTURE PRECEDENTE CONSERVEE EN
+      *COMMAREA) PUIS REAFFICHE L'ECRAN AVEC LE RESULTAT.
+       TRAITEMENT-ECRAN-MAPM.
+             EXEC CICS RECEIVE MAP(WS-MAPM)
+                               MAPSET(WS-MAPSET)
+                               INTO(MAPMI)
+             END-EXEC
+
+             MOVE CA-ZACCESSEUR TO ZACCESSEUR
+             MOVE 'M'    TO ZCODE-FONC
+             MOVE MSALI  TO ZSAL
+             MOVE MCOMI  TO ZCOM
+             CALL ACCESS2 USING ZACCESSEUR
+
+             MOVE SPACES TO MAPMO
+             MOVE ZMAT   TO MMATO
+             MOVE ZNOM   TO MNOMO
+             MOVE ZNOD   TO MNODO
+             MOVE ZSAL   TO MSALO
+             MOVE ZCOM   TO MCOMO
+
+             EVALUATE ZCODE-RET
+                WHEN ZEROES
+                   MOVE ZACCESSEUR TO CA-ZACCESSEUR
+                   MOVE WS-MSG-MAJ-OK TO MMSGO
+                WHEN 21
+      *RELECTURE DE L'EMPLOYE PAR ACCESS2 'L' POUR RAFRAICHIR
+      *ZHORODATE (VERROU OPTIMISTE) ET LES VALEURS COURANTES AVANT
+      *D'AUTORISER UNE NOUVELLE TENTATIVE DEPUIS MAPM ; SANS CETTE
+      *RELECTURE, LA MEME ZHORODATE PERIMEE SERAIT REUTILISEE ET
+      *L'ERREUR 21 SE REPRODUIRAIT INDEFINIMENT.
+                   INITIALIZE ZACCESSEUR
+                   MOVE 'L'  TO ZCODE-FONC
+                   MOVE MMATI TO ZMAT
+                   CALL ACCESS2 USING ZACCESSEUR
+                   MOVE ZACCESSEUR TO CA-ZACCESSEUR
+                   MOVE ZMAT   TO MMATO
+                   MOVE ZNOM   TO MNOMO
+                   MOVE ZNOD   TO MNODO
+                   MOVE ZSAL   TO MSALO
+                   MOVE ZCOM   TO MCOMO
+                   MOVE WS-MSG-MAJ-REFUSEE TO MMSGO
+                WHEN OTHER
+                   MOVE ZLIBERR TO WS-MSG-MAJ-ERREUR
+                   MOVE WS-MSG-MAJ-ERREUR TO MMSGO
+             END-EVALUATE
+
+             EXEC CICS SEND MAP(WS-MAPM)
+                            MAPSET(WS-MAPSET)
+                            ERASE
+             END-EXEC
+             SET CA-ECRAN-MAPM TO TRUE
+             .
+
+
+
+      ********************************************************************#
+      *                         JCL D'INSTALLATION                        #
+      ********************************************************************#
+
+--- DEFINITION CICS (RDO) DE LA TRANSACTION ET DU PROGRAMME -----
+  DEFINE TRANSACTION(INQU) GROUP(API7)
+         PROGRAM(INQUPD) TASKDATALOC(ANY)
+  DEFINE PROGRAM(INQUPD) GROUP(API7)
+         LANGUAGE(COBOL) CEDF(YES)
+  DEFINE MAPSET(INQUPD) GROUP(API7)
+
+//API7IU JOB NOTIFY=&SYSUID,CLASS=A,MSGCLASS=H
+//*
+//PROCLIB  JCLLIB ORDER=SDJ.FORM.PROCLIB
+//*
+//         SET SYSUID=API7
+//         NOMPGM:INQUPD
+//*
+//APPROC   EXEC COMPDB2
+//STEPDB2.SYSLIB   DD DSN=API7.SOURCE.DCLGEN,DISP=SHR
+//                 DD DSN=API7.SOURCE.COPY,DISP=SHR
+//STEPDB2.SYSIN    DD DSN=API7.SOURCE.DB2(INQUPD),DISP=SHR
+//STEPDB2.DBRMLIB DD DSN=API7.SOURCE.DBRMLIB(INQUPD),DISP=SHR
+//STEPLNK.SYSLMOD  DD DSN=API7.SOURCE.PGMLIB(INQUPD),DISP=SHR
+//
+
+
+
+      ********************************************************************#
+      *                          ECRANS DE LA TRANSACTION                 #
+      ********************************************************************#
+      *MAPL :
+      * ENTREZ LE MATRICULE DE L'EMPLOYE
+      * MAT : ___
+      *
+      *MAPM (APRES PF-ENTREE SUR MAPL, MAT = 030) :
+      * MAT : 030   NOM : BARI      NOD : P02
+      * SAL : 03500,50   COM : 00120,00
+      * MISE A JOUR EFFECTUEE - PF3 POUR QUITTER
+      *********************************** BOTTOM OF DATA *********************************
