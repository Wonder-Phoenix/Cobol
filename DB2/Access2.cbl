@@ -0,0 +1,630 @@
+      ********************************************************************************************************************#
+      *  ÉNONCÉ : Développement de l'accesseur ACCESS2 à la table DB2 EMPLOYE, appelé par PROJ2 (voir Accesseurs.cbl) et #
+      *           par tous les rapports de la bibliothèque. L'accesseur isole les programmes appelants de l'accès DB2.  #
+      ********************************************************************************************************************#
+
+      *PROGRAMME APPELE PAR : PROJ2 et les programmes de rapport (DEPSAL, ANCIEN, ORGCHART, SALBAND, DELSAFE, RECONCIL...)
+
+      *Description de la zone de communication : voir copy ZACCESSEUR.
+      *Valeurs possibles de ZCODE-FONC :
+      *  'L' lecture par matricule        'C' création           'M' modification (verrou optimiste sur ZHORODATE)
+      *  'S' suppression                  'R' recherche par ZNOM  'O'/'Q'/'F' ouverture/lecture/fermeture du curseur
+      *Le curseur 'O'/'Q'/'F' est trié sur NOM. ZTYPE-CURSEUR = ' ' liste tous les employés, ZTYPE-CURSEUR = 'C' ne
+      *liste que les employés sans commission (ZCOM = 0 ou NULL), ZTYPE-CURSEUR = 'N' ne liste que le département
+      *ZNOD (voir ZACCESSEUR) - utilisé par DEPSAL pour cumuler la masse salariale département par département.
+      *LE ZCODE-RET CORRESPOND AU N° D'ERREUR (VOIR LA TABLE DES ERREURS CI-DESSOUS).
+
+      ********************************************************************#
+      *                         TABLE DES ERREURS                         #
+      ********************************************************************#
+      *Num   Libellé
+      *1    CODE FONCTION ERRONE
+      *2    CODE TABLE ERRONE
+      *3    MATRICULE NON RENSEIGNE
+      *4    MATRICULE DEJA EXISTANT
+      *5    NOM NON RENSEIGNE
+      *6    DEPARTEMENT NON RENSEIGNE
+      *7    DEPARTEMENT INEXISTANT
+      *8    DATE ENTREE ERRONEE
+      *9    SALAIRE NON NUMERIQUE OU NUL
+      *10   COMMISSION NON NUMERIQUE
+      *11   MATRICULE INEXISTANT
+      *12   DEPARTEMENT DEJA EXISTANT
+      *13   NOM DEPARTEMENT NON RENSEIGNE
+      *14   BATIMENT NON RENSEIGNE
+      *15   MATRICULE DU CHEF NON RENSEIGNE
+      *16   MATRICULE DU CHEF INEXISTANT
+      *17   SUPPRESSION EMPLOYE IMPOSSIBLE, CONTRAINTE SUR DEP
+      *18   SUPPRESSION DEP IMPOSSIBLE, CONTRAINTE SUR EMPLOYE
+      *19   FIN DE LISTE
+      *20   PROBLEME SUR TABLE
+      *21   MISE A JOUR REFUSEE, ENREGISTREMENT MODIFIE DEPUIS LA LECTURE
+      *22   NOM INEXISTANT
+
+      ********************************************************************#
+      *                        PROGRAMME PRINCIPAL                        #
+      ********************************************************************#
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCESS2.
+       AUTHOR. SV.
+       DATE-WRITTEN. 15/05/23.
+      ******************************************************************
+      * BUT : ACCESSEUR DE LA TABLE DB2 EMPLOYE                        *
+      * 230515 : CREATION DU PROGRAMME                                 *
+      * 260809 : AJOUT ZCODE-FONC = 'R' (RECHERCHE PAR NOM)             *
+      * 260809 : AJOUT DE LA TRACE D'AUDIT SUR C/M/S                    *
+      * 260809 : AJOUT DU VERROU OPTIMISTE SUR 'M' (ZHORODATE)          *
+      * 260809 : AJOUT DU CURSEUR DES COMMISSIONS MANQUANTES            *
+      * 260809 : AJOUT DE LA REPRISE SUR POINT DE CONTROLE DU CURSEUR   *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *FICHIER DE TRACE D'AUDIT (PARTAGE AVEC ACCESS2A)
+           SELECT AUDIT ASSIGN TO AUDIT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS FS-AUDIT.
+      *FICHIER DE POINT DE CONTROLE DU CURSEUR EMPLOYE (REPRISE)
+           SELECT CKPTEMP ASSIGN TO CKPTEMP
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS FS-CKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT RECORDING MODE IS F.
+           COPY AUDIT.
+
+       FD  CKPTEMP RECORDING MODE IS F.
+           COPY CKPTEMP.
+
+       WORKING-STORAGE SECTION.
+      *FILE STATUS
+       01  FS-AUDIT           PIC 99 VALUE ZEROES.
+       01  FS-CKPT            PIC 99 VALUE ZEROES.
+
+      *COPY DES DECLARATIONS DE LA TABLE EMPLOYE
+           EXEC SQL INCLUDE EMPLOYE END-EXEC.
+      *COPY DES HOST VARIABLES DE LA TABLE EMPLOYE
+           EXEC SQL INCLUDE EMPLOYE2 END-EXEC.
+      *COPY DES DECLARATIONS DE LA TABLE DEPARTEMENT (CONTROLE NOD/CHE)
+           EXEC SQL INCLUDE DEPARTEMENT END-EXEC.
+      *COPY DES HOST VARIABLES DE LA TABLE DEPARTEMENT
+           EXEC SQL INCLUDE DEPARTEMENT2 END-EXEC.
+      *COPY DES ZONES UTILES A DB2
+           EXEC SQL INCLUDE SQLCA   END-EXEC.
+
+      *ANCIENNE VALEUR DE ZSAL/ZCOM POUR LA TRACE D'AUDIT
+       01  WS-AVANT-SAL       PIC 9(5)V99 VALUE ZEROES.
+       01  WS-AVANT-COM       PIC 9(5)V99 VALUE ZEROES.
+       01  WS-NB-CHEF         PIC 9(3)    VALUE ZEROES.
+
+      *PICTURES D'EDITION DE LA TRACE D'AUDIT
+       01  ED-AUD-SAL         PIC Z(5),ZZ.
+       01  ED-AUD-COM         PIC Z(5),ZZ.
+
+      *CONTROLE DE REPRISE DU CURSEUR - LE CURSEUR LISTEMP EST TOUJOURS
+      *ORDER BY NOM (QUELLE QUE SOIT LA VARIANTE ZTYPE-CURSEUR), LE
+      *POINT DE CONTROLE PORTE DONC SUR NOM, PAS SUR MAT.
+       01  WS-CKPT-NOM        PIC X(7)    VALUE SPACES.
+       01  WS-CKPT-TROUVE     PIC X       VALUE 'N'.
+           88 CKPT-TROUVE            VALUE 'O'.
+       01  WS-NB-LUS          PIC 9(5)    VALUE ZEROES.
+       01  WS-MAJ-CKPT        PIC 9(3)    VALUE 10.
+
+      *TROIS VARIANTES DU CURSEUR DE LISTE DES EMPLOYES (UNE PAR VALEUR
+      *DE ZTYPE-CURSEUR) : DECLARE N'EST PAS UN ORDRE EXECUTABLE, LE
+      *PRECOMPILATEUR DB2 LIE CHAQUE NOM DE CURSEUR A SON SELECT UNE
+      *FOIS POUR TOUTES, IL NE PEUT PAS Y AVOIR TROIS DECLARE POUR LE
+      *MEME NOM SOUS DES IF DIFFERENTS. LE CHOIX DE LA VARIANTE SE FAIT
+      *A L'OUVERTURE/LECTURE/FERMETURE (VOIR OUVERTURE-CURSEUR), PAS A
+      *LA DECLARATION.
+           EXEC SQL
+              DECLARE LISTEMP CURSOR FOR
+              SELECT MAT, NOM, NOD, DAT, SAL, VALUE(COM, 0)
+                FROM EMPLOYE
+               ORDER BY NOM
+           END-EXEC
+
+           EXEC SQL
+              DECLARE LISTEMP-NOD CURSOR FOR
+              SELECT MAT, NOM, NOD, DAT, SAL, VALUE(COM, 0)
+                FROM EMPLOYE
+               WHERE NOD = :HVE-NOD
+               ORDER BY NOM
+           END-EXEC
+
+           EXEC SQL
+              DECLARE LISTEMP-SANSCOM CURSOR FOR
+              SELECT MAT, NOM, NOD, DAT, SAL, VALUE(COM, 0)
+                FROM EMPLOYE
+               WHERE VALUE(COM, 0) = 0
+               ORDER BY NOM
+           END-EXEC
+
+       LINKAGE SECTION.
+           COPY ZACCESSEUR.
+
+       PROCEDURE DIVISION USING ZACCESSEUR.
+       0-MAINLINE.
+             MOVE ZEROES TO ZCODE-RET
+             MOVE SPACES TO ZLIBERR
+             EVALUATE ZCODE-FONC
+                WHEN 'L'
+                   PERFORM LECTURE-EMPLOYE
+                      THRU LECTURE-EMPLOYE-EXIT
+                WHEN 'R'
+                   PERFORM RECHERCHE-EMPLOYE
+                      THRU RECHERCHE-EMPLOYE-EXIT
+                WHEN 'C'
+                   PERFORM CREATION-EMPLOYE
+                      THRU CREATION-EMPLOYE-EXIT
+                WHEN 'M'
+                   PERFORM MODIFICATION-EMPLOYE
+                      THRU MODIFICATION-EMPLOYE-EXIT
+                WHEN 'S'
+                   PERFORM SUPPRESSION-EMPLOYE
+                      THRU SUPPRESSION-EMPLOYE-EXIT
+                WHEN 'O'
+                   PERFORM OUVERTURE-CURSEUR
+                WHEN 'Q'
+                   PERFORM LECTURE-CURSEUR
+                WHEN 'F'
+                   PERFORM FERMETURE-CURSEUR
+                WHEN OTHER
+                   MOVE 1 TO ZCODE-RET
+             END-EVALUATE
+             IF ZCODE-RET NOT = ZEROES AND ZCODE-RET NOT = 19
+                PERFORM LIBELLE-ERREUR
+             END-IF
+             GOBACK
+             .
+
+      *LECTURE D'UN EMPLOYE PAR MATRICULE - RENVOIE ZHORODATE POUR
+      *AUTORISER UNE MODIFICATION ULTERIEURE (VERROU OPTIMISTE)
+       LECTURE-EMPLOYE.
+             IF ZMAT = SPACES
+                MOVE 3 TO ZCODE-RET
+                GO TO LECTURE-EMPLOYE-EXIT
+             END-IF
+             MOVE ZMAT TO HVE-MAT
+             EXEC SQL
+                SELECT NOM, NOD, DAT, SAL, VALUE(COM, 0), HORODATE
+                  INTO :HVE-NOM, :HVE-NOD, :HVE-DAT, :HVE-SAL,
+                       :HVE-COM, :HVE-HORODATE
+                  FROM EMPLOYE
+                 WHERE MAT = :HVE-MAT
+             END-EXEC
+             EVALUATE SQLCODE
+                WHEN ZEROES
+                   MOVE HVE-NOM      TO ZNOM
+                   MOVE HVE-NOD      TO ZNOD
+                   MOVE HVE-DAT(1:4) TO ZDAT(1:4)
+                   MOVE HVE-DAT(6:2) TO ZDAT(5:2)
+                   MOVE HVE-DAT(9:2) TO ZDAT(7:2)
+                   MOVE HVE-SAL      TO ZSAL
+                   MOVE HVE-COM      TO ZCOM
+                   MOVE HVE-HORODATE TO ZHORODATE
+                WHEN +100
+                   MOVE 11 TO ZCODE-RET
+                WHEN OTHER
+                   MOVE 20 TO ZCODE-RET
+             END-EVALUATE
+             .
+       LECTURE-EMPLOYE-EXIT.
+             EXIT
+             .
+
+      *RECHERCHE D'UN EMPLOYE PAR NOM - LE NOM EST SUPPOSE UNIQUE ;
+      *SI PLUSIEURS HOMONYMES EXISTENT, LE PLUS PETIT MATRICULE EST
+      *RENVOYE.
+       RECHERCHE-EMPLOYE.
+             IF ZNOM = SPACES
+                MOVE 5 TO ZCODE-RET
+                GO TO RECHERCHE-EMPLOYE-EXIT
+             END-IF
+             MOVE ZNOM TO HVE-NOM
+             EXEC SQL
+                SELECT MIN(MAT)
+                  INTO :HVE-MAT
+                  FROM EMPLOYE
+                 WHERE NOM = :HVE-NOM
+             END-EXEC
+             IF SQLCODE NOT = ZEROES OR HVE-MAT = SPACES
+                MOVE 22 TO ZCODE-RET
+                GO TO RECHERCHE-EMPLOYE-EXIT
+             END-IF
+             EXEC SQL
+                SELECT NOD, DAT, SAL, VALUE(COM, 0), HORODATE
+                  INTO :HVE-NOD, :HVE-DAT, :HVE-SAL, :HVE-COM,
+                       :HVE-HORODATE
+                  FROM EMPLOYE
+                 WHERE MAT = :HVE-MAT
+             END-EXEC
+             EVALUATE SQLCODE
+                WHEN ZEROES
+                   MOVE HVE-MAT      TO ZMAT
+                   MOVE HVE-NOD      TO ZNOD
+                   MOVE HVE-DAT(1:4) TO ZDAT(1:4)
+                   MOVE HVE-DAT(6:2) TO ZDAT(5:2)
+                   MOVE HVE-DAT(9:2) TO ZDAT(7:2)
+                   MOVE HVE-SAL      TO ZSAL
+                   MOVE HVE-COM      TO ZCOM
+                   MOVE HVE-HORODATE TO ZHORODATE
+                WHEN +100
+                   MOVE 22 TO ZCODE-RET
+                WHEN OTHER
+                   MOVE 20 TO ZCODE-RET
+             END-EVALUATE
+             .
+       RECHERCHE-EMPLOYE-EXIT.
+             EXIT
+             .
+
+      *CREATION D'UN EMPLOYE
+       CREATION-EMPLOYE.
+             IF ZMAT = SPACES
+                MOVE 3 TO ZCODE-RET
+                GO TO CREATION-EMPLOYE-EXIT
+             END-IF
+             IF ZNOM = SPACES
+                MOVE 5 TO ZCODE-RET
+                GO TO CREATION-EMPLOYE-EXIT
+             END-IF
+             IF ZNOD = SPACES
+                MOVE 6 TO ZCODE-RET
+                GO TO CREATION-EMPLOYE-EXIT
+             END-IF
+             IF ZSAL NOT NUMERIC OR ZSAL = ZEROES
+                MOVE 9 TO ZCODE-RET
+                GO TO CREATION-EMPLOYE-EXIT
+             END-IF
+             IF ZCOM NOT NUMERIC
+                MOVE 10 TO ZCODE-RET
+                GO TO CREATION-EMPLOYE-EXIT
+             END-IF
+             MOVE ZMAT TO HVE-MAT
+             EXEC SQL
+                SELECT MAT INTO :HVE-MAT FROM EMPLOYE
+                 WHERE MAT = :HVE-MAT
+             END-EXEC
+             IF SQLCODE = ZEROES
+                MOVE 4 TO ZCODE-RET
+                GO TO CREATION-EMPLOYE-EXIT
+             END-IF
+             MOVE ZNOD TO HVD-NOD
+             EXEC SQL
+                SELECT NOD INTO :HVD-NOD FROM DEPARTEMENT
+                 WHERE NOD = :HVD-NOD
+             END-EXEC
+             IF SQLCODE NOT = ZEROES
+                MOVE 7 TO ZCODE-RET
+                GO TO CREATION-EMPLOYE-EXIT
+             END-IF
+             MOVE ZMAT TO HVE-MAT
+             MOVE ZNOM TO HVE-NOM
+             MOVE ZNOD TO HVE-NOD
+             STRING ZDAT(1:4) '-' ZDAT(5:2) '-' ZDAT(7:2)
+                DELIMITED BY SIZE INTO HVE-DAT
+             MOVE ZSAL TO HVE-SAL
+             MOVE ZCOM TO HVE-COM
+             EXEC SQL
+                INSERT INTO EMPLOYE
+                   (MAT, NOM, NOD, DAT, SAL, COM, HORODATE)
+                VALUES (:HVE-MAT, :HVE-NOM, :HVE-NOD, :HVE-DAT,
+                        :HVE-SAL, :HVE-COM, CURRENT TIMESTAMP)
+             END-EXEC
+             IF SQLCODE NOT = ZEROES
+                MOVE 20 TO ZCODE-RET
+                GO TO CREATION-EMPLOYE-EXIT
+             END-IF
+             EXEC SQL
+                SELECT HORODATE INTO :HVE-HORODATE FROM EMPLOYE
+                 WHERE MAT = :HVE-MAT
+             END-EXEC
+             MOVE HVE-HORODATE TO ZHORODATE
+             MOVE ZEROES TO WS-AVANT-SAL WS-AVANT-COM
+             PERFORM TRACE-AUDIT
+             .
+       CREATION-EMPLOYE-EXIT.
+             EXIT
+             .
+
+      *MODIFICATION D'UN EMPLOYE (SALAIRE/COMMISSION) - LE VERROU
+      *OPTIMISTE EXIGE L'HORODATE RENVOYEE PAR UNE LECTURE PRECEDENTE.
+       MODIFICATION-EMPLOYE.
+             IF ZMAT = SPACES
+                MOVE 3 TO ZCODE-RET
+                GO TO MODIFICATION-EMPLOYE-EXIT
+             END-IF
+             IF ZSAL NOT NUMERIC OR ZSAL = ZEROES
+                MOVE 9 TO ZCODE-RET
+                GO TO MODIFICATION-EMPLOYE-EXIT
+             END-IF
+             IF ZCOM NOT NUMERIC
+                MOVE 10 TO ZCODE-RET
+                GO TO MODIFICATION-EMPLOYE-EXIT
+             END-IF
+             MOVE ZMAT TO HVE-MAT
+             EXEC SQL
+                SELECT SAL, VALUE(COM, 0)
+                  INTO :HVE-SAL, :HVE-COM
+                  FROM EMPLOYE
+                 WHERE MAT = :HVE-MAT
+             END-EXEC
+             IF SQLCODE = +100
+                MOVE 11 TO ZCODE-RET
+                GO TO MODIFICATION-EMPLOYE-EXIT
+             END-IF
+             IF SQLCODE NOT = ZEROES
+                MOVE 20 TO ZCODE-RET
+                GO TO MODIFICATION-EMPLOYE-EXIT
+             END-IF
+             MOVE HVE-SAL TO WS-AVANT-SAL
+             MOVE HVE-COM TO WS-AVANT-COM
+             MOVE ZHORODATE TO HVE-HORODATE
+             MOVE ZSAL      TO HVE-SAL
+             MOVE ZCOM      TO HVE-COM
+             EXEC SQL
+                UPDATE EMPLOYE
+                   SET SAL = :HVE-SAL, COM = :HVE-COM,
+                       HORODATE = CURRENT TIMESTAMP
+                 WHERE MAT = :HVE-MAT AND HORODATE = :HVE-HORODATE
+             END-EXEC
+             IF SQLCODE = +100
+                MOVE 21 TO ZCODE-RET
+                GO TO MODIFICATION-EMPLOYE-EXIT
+             END-IF
+             IF SQLCODE NOT = ZEROES
+                MOVE 20 TO ZCODE-RET
+                GO TO MODIFICATION-EMPLOYE-EXIT
+             END-IF
+             EXEC SQL
+                SELECT HORODATE INTO :HVE-HORODATE FROM EMPLOYE
+                 WHERE MAT = :HVE-MAT
+             END-EXEC
+             MOVE HVE-HORODATE TO ZHORODATE
+             PERFORM TRACE-AUDIT
+             .
+       MODIFICATION-EMPLOYE-EXIT.
+             EXIT
+             .
+
+      *SUPPRESSION D'UN EMPLOYE - REFUSEE SI L'EMPLOYE EST CHEF D'UN
+      *DEPARTEMENT (ERREUR 17)
+       SUPPRESSION-EMPLOYE.
+             IF ZMAT = SPACES
+                MOVE 3 TO ZCODE-RET
+                GO TO SUPPRESSION-EMPLOYE-EXIT
+             END-IF
+             MOVE ZMAT TO HVE-MAT
+             EXEC SQL
+                SELECT SAL, VALUE(COM, 0)
+                  INTO :HVE-SAL, :HVE-COM
+                  FROM EMPLOYE
+                 WHERE MAT = :HVE-MAT
+             END-EXEC
+             IF SQLCODE = +100
+                MOVE 11 TO ZCODE-RET
+                GO TO SUPPRESSION-EMPLOYE-EXIT
+             END-IF
+             MOVE HVE-SAL TO WS-AVANT-SAL
+             MOVE HVE-COM TO WS-AVANT-COM
+             MOVE ZMAT TO HVD-CHE
+             EXEC SQL
+                SELECT COUNT(*) INTO :WS-NB-CHEF FROM DEPARTEMENT
+                 WHERE CHE = :HVD-CHE
+             END-EXEC
+             IF WS-NB-CHEF NOT = ZEROES
+                MOVE 17 TO ZCODE-RET
+                GO TO SUPPRESSION-EMPLOYE-EXIT
+             END-IF
+             EXEC SQL
+                DELETE FROM EMPLOYE WHERE MAT = :HVE-MAT
+             END-EXEC
+             IF SQLCODE NOT = ZEROES
+                MOVE 20 TO ZCODE-RET
+                GO TO SUPPRESSION-EMPLOYE-EXIT
+             END-IF
+             MOVE ZEROES TO ZSAL ZCOM
+             PERFORM TRACE-AUDIT
+             .
+       SUPPRESSION-EMPLOYE-EXIT.
+             EXIT
+             .
+
+      *OUVERTURE DU CURSEUR DE LISTE DES EMPLOYES - RELIT LE POINT DE
+      *CONTROLE POUR UNE REPRISE APRES ABEND (LES LIGNES DEJA TRAITEES
+      *NE SONT PAS RENVOYEES, VOIR LECTURE-CURSEUR). LE POINT DE
+      *CONTROLE NE CONCERNE QUE LE PASSAGE COMPLET DE LA TABLE
+      *(ZTYPE-STANDARD) : DEPSAL/ORGCHART/SALBAND/DELSAFE OUVRENT CE
+      *CURSEUR EN FILTRE (ZTYPE-PAR-NOD) UNE FOIS PAR DEPARTEMENT DANS
+      *LA MEME EXECUTION, ET UN ABEND AU MILIEU D'UN DE CES PASSAGES
+      *FILTRES NE DOIT PAS FAIRE REPRENDRE LE PASSAGE COMPLET SUIVANT
+      *A UN POINT QUI NE LUI APPARTIENT PAS.
+       OUVERTURE-CURSEUR.
+             MOVE ZEROES TO WS-NB-LUS
+             MOVE SPACES TO WS-CKPT-NOM
+             MOVE 'N'    TO WS-CKPT-TROUVE
+             IF ZTYPE-STANDARD
+                OPEN INPUT CKPTEMP
+                IF FS-CKPT = ZEROES
+                   READ CKPTEMP INTO ENR-CKPT-EMP
+                   IF FS-CKPT = ZEROES
+                      MOVE CKE-NOM     TO WS-CKPT-NOM
+                      MOVE 'O'         TO WS-CKPT-TROUVE
+                   END-IF
+                   CLOSE CKPTEMP
+                END-IF
+             END-IF
+             IF ZTYPE-SANS-COM
+                EXEC SQL OPEN LISTEMP-SANSCOM END-EXEC
+             ELSE
+                IF ZTYPE-PAR-NOD
+                   MOVE ZNOD TO HVE-NOD
+                   EXEC SQL OPEN LISTEMP-NOD END-EXEC
+                ELSE
+                   EXEC SQL OPEN LISTEMP END-EXEC
+                END-IF
+             END-IF
+             IF SQLCODE NOT = ZEROES
+                MOVE 20 TO ZCODE-RET
+             END-IF
+             .
+
+      *LECTURE SEQUENTIELLE DU CURSEUR - IGNORE SILENCIEUSEMENT LES
+      *LIGNES DEJA TRAITEES AVANT LE POINT DE CONTROLE, PUIS REPREND
+      *L'ECRITURE DU POINT DE CONTROLE TOUS LES WS-MAJ-CKPT EMPLOYES.
+       LECTURE-CURSEUR.
+             PERFORM FETCH-LISTEMP
+             PERFORM UNTIL SQLCODE NOT = ZEROES
+                                OR NOT CKPT-TROUVE
+                                OR HVE-NOM > WS-CKPT-NOM
+                PERFORM FETCH-LISTEMP
+             END-PERFORM
+             EVALUATE SQLCODE
+                WHEN ZEROES
+                   MOVE HVE-MAT      TO ZMAT
+                   MOVE HVE-NOM      TO ZNOM
+                   MOVE HVE-NOD      TO ZNOD
+                   MOVE HVE-DAT(1:4) TO ZDAT(1:4)
+                   MOVE HVE-DAT(6:2) TO ZDAT(5:2)
+                   MOVE HVE-DAT(9:2) TO ZDAT(7:2)
+                   MOVE HVE-SAL      TO ZSAL
+                   MOVE HVE-COM      TO ZCOM
+                   ADD 1 TO WS-NB-LUS
+                   IF ZTYPE-STANDARD AND WS-NB-LUS >= WS-MAJ-CKPT
+                      MOVE ZEROES TO WS-NB-LUS
+                      PERFORM ECRITURE-CKPT
+                   END-IF
+                WHEN +100
+                   MOVE 19 TO ZCODE-RET
+                WHEN OTHER
+                   MOVE 20 TO ZCODE-RET
+             END-EVALUATE
+             .
+
+      *LECTURE D'UNE LIGNE DU CURSEUR ACTIF (VOIR ZTYPE-CURSEUR)
+       FETCH-LISTEMP.
+             IF ZTYPE-SANS-COM
+                EXEC SQL
+                   FETCH LISTEMP-SANSCOM
+                   INTO :HVE-MAT, :HVE-NOM, :HVE-NOD, :HVE-DAT,
+                        :HVE-SAL, :HVE-COM
+                END-EXEC
+             ELSE
+                IF ZTYPE-PAR-NOD
+                   EXEC SQL
+                      FETCH LISTEMP-NOD
+                      INTO :HVE-MAT, :HVE-NOM, :HVE-NOD, :HVE-DAT,
+                           :HVE-SAL, :HVE-COM
+                   END-EXEC
+                ELSE
+                   EXEC SQL
+                      FETCH LISTEMP
+                      INTO :HVE-MAT, :HVE-NOM, :HVE-NOD, :HVE-DAT,
+                           :HVE-SAL, :HVE-COM
+                   END-EXEC
+                END-IF
+             END-IF
+             .
+
+      *ECRITURE DU POINT DE CONTROLE COURANT (PASSAGE COMPLET
+      *UNIQUEMENT, VOIR OUVERTURE-CURSEUR)
+       ECRITURE-CKPT.
+             MOVE ZNOM TO CKE-NOM
+             OPEN OUTPUT CKPTEMP
+             WRITE ENR-CKPT-EMP
+             CLOSE CKPTEMP
+             .
+
+      *FERMETURE DU CURSEUR - LA FIN DE LISTE NORMALE (ZCODE-RET = 19)
+      *EFFACE LE POINT DE CONTROLE, LE PROCHAIN PASSAGE REPARTANT DU
+      *DEBUT DE LA TABLE. COMME POUR L'OUVERTURE, NE CONCERNE QUE LE
+      *PASSAGE COMPLET : LA FERMETURE D'UN PASSAGE FILTRE (ZTYPE-
+      *PAR-NOD/ZTYPE-SANS-COM) NE DOIT PAS EFFACER LE POINT DE CONTROLE
+      *D'UN PASSAGE COMPLET EN COURS AILLEURS DANS LA MEME EXECUTION.
+       FERMETURE-CURSEUR.
+             IF ZTYPE-SANS-COM
+                EXEC SQL CLOSE LISTEMP-SANSCOM END-EXEC
+             ELSE
+                IF ZTYPE-PAR-NOD
+                   EXEC SQL CLOSE LISTEMP-NOD END-EXEC
+                ELSE
+                   EXEC SQL CLOSE LISTEMP END-EXEC
+                END-IF
+             END-IF
+             IF SQLCODE NOT = ZEROES
+                MOVE 20 TO ZCODE-RET
+             END-IF
+             IF ZTYPE-STANDARD
+                OPEN OUTPUT CKPTEMP
+                CLOSE CKPTEMP
+             END-IF
+             .
+
+      *ECRITURE D'UNE LIGNE DE TRACE D'AUDIT (CREATION/MODIFICATION/
+      *SUPPRESSION) - LE FICHIER EST OUVERT EN EXTENSION PUIS REFERME
+      *A CHAQUE APPEL POUR NE PAS MAINTENIR DE RESSOURCE ENTRE DEUX
+      *APPELS DE L'ACCESSEUR.
+       TRACE-AUDIT.
+             MOVE FUNCTION CURRENT-DATE TO AUD-DATE-HEURE
+             MOVE 'ACCESS2' TO AUD-PROGRAMME
+             MOVE ZCODE-FONC TO AUD-CODE-FONC
+             MOVE ZMAT       TO AUD-CLE
+             MOVE WS-AVANT-SAL TO ED-AUD-SAL
+             MOVE WS-AVANT-COM TO ED-AUD-COM
+             STRING 'SAL=' ED-AUD-SAL ' COM=' ED-AUD-COM
+                DELIMITED BY SIZE INTO AUD-AVANT
+             MOVE ZSAL TO ED-AUD-SAL
+             MOVE ZCOM TO ED-AUD-COM
+             STRING 'SAL=' ED-AUD-SAL ' COM=' ED-AUD-COM
+                DELIMITED BY SIZE INTO AUD-APRES
+             OPEN EXTEND AUDIT
+             IF FS-AUDIT NOT = ZEROES
+                OPEN OUTPUT AUDIT
+             END-IF
+             WRITE ENR-AUDIT
+             CLOSE AUDIT
+             .
+
+      *TRADUCTION DU CODE RETOUR EN LIBELLE D'ERREUR (VOIR TABLE
+      *DES ERREURS EN TETE DE PROGRAMME)
+       LIBELLE-ERREUR.
+             EVALUATE ZCODE-RET
+                WHEN  1 MOVE 'CODE FONCTION ERRONE' TO ZLIBERR
+                WHEN  2 MOVE 'CODE TABLE ERRONE' TO ZLIBERR
+                WHEN  3 MOVE 'MATRICULE NON RENSEIGNE' TO ZLIBERR
+                WHEN  4 MOVE 'MATRICULE DEJA EXISTANT' TO ZLIBERR
+                WHEN  5 MOVE 'NOM NON RENSEIGNE' TO ZLIBERR
+                WHEN  6 MOVE 'DEPARTEMENT NON RENSEIGNE' TO ZLIBERR
+                WHEN  7 MOVE 'DEPARTEMENT INEXISTANT' TO ZLIBERR
+                WHEN  8 MOVE 'DATE ENTREE ERRONEE' TO ZLIBERR
+                WHEN  9 MOVE 'SALAIRE NON NUMERIQUE OU NUL' TO ZLIBERR
+                WHEN 10 MOVE 'COMMISSION NON NUMERIQUE' TO ZLIBERR
+                WHEN 11 MOVE 'MATRICULE INEXISTANT' TO ZLIBERR
+                WHEN 12 MOVE 'DEPARTEMENT DEJA EXISTANT' TO ZLIBERR
+                WHEN 13 MOVE 'NOM DEPARTEMENT NON RENSEIGNE' TO ZLIBERR
+                WHEN 14 MOVE 'BATIMENT NON RENSEIGNE' TO ZLIBERR
+                WHEN 15
+                   MOVE 'MATRICULE DU CHEF NON RENSEIGNE' TO ZLIBERR
+                WHEN 16 MOVE 'MATRICULE DU CHEF INEXISTANT' TO ZLIBERR
+                WHEN 17
+                   MOVE 'SUPPRESSION EMPLOYE IMPOSSIBLE, CONTRAINTE'
+                      TO ZLIBERR
+                WHEN 18
+                   MOVE 'SUPPRESSION DEP IMPOSSIBLE, CONTRAINTE'
+                      TO ZLIBERR
+                WHEN 20 MOVE 'PROBLEME SUR TABLE' TO ZLIBERR
+                WHEN 21
+                   MOVE 'MISE A JOUR REFUSEE, RELIRE L''ENREGISTREMENT'
+                      TO ZLIBERR
+                WHEN 22 MOVE 'NOM INEXISTANT' TO ZLIBERR
+                WHEN OTHER MOVE 'ERREUR INCONNUE' TO ZLIBERR
+             END-EVALUATE
+             .
