@@ -0,0 +1,281 @@
+      ********************************************************************#
+      *  ÉNONCÉ : Editer, pour chaque département, son effectif actuel   #
+      *           (via ACCESS2), les départements à effectif nul en      #
+      *           tête de liste, pour repérer à l'avance ceux que        #
+      *           l'erreur 18 (suppression impossible) ne bloquera pas. #
+      ********************************************************************#
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELSAFE.
+       AUTHOR. SV.
+       DATE-WRITTEN. 09/08/26.
+      ******************************************************************
+      * BUT : POUR CHAQUE DEPARTEMENT (CURSEUR ACCESS2A), CUMULER       *
+      *       L'EFFECTIF (CURSEUR ACCESS2 FILTRE SUR LE NOD) DANS UNE   *
+      *       TABLE EN MEMOIRE, PUIS EDITER CETTE TABLE EN DEUX PASSES :*
+      *       LES DEPARTEMENTS A EFFECTIF NUL D'ABORD (SUPPRESSION      *
+      *       SANS RISQUE), LES AUTRES ENSUITE.                        *
+      *  260809 : CREATION DU PROGRAMME                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *DECLARATION DU FICHIER D'EDITION
+           SELECT EDIT ASSIGN TO EDIT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS FS-EDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDIT RECORDING MODE IS F.
+       01  ENR-EDIT.
+           05 CAR-SAUT       PIC X.
+           05 LIG-EDIT       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *FILE STATUS
+       01  FS-EDIT           PIC 99 VALUE ZEROES.
+
+      *ZONE DE COMMUNICATION AVEC L'ACCESSEUR DE LA TABLE EMPLOYE
+           COPY ZACCESSEUR.
+
+      *ZONE DE COMMUNICATION AVEC L'ACCESSEUR DE LA TABLE DEPARTEMENT
+           COPY DACCESSEUR.
+
+       01  ACCESS2           PIC X(8) VALUE 'ACCESS2'.
+       01  ACCESS2A          PIC X(8) VALUE 'ACCESS2A'.
+
+      *EFFECTIF DU DEPARTEMENT EN COURS DE CUMUL
+       01  WS-NB-EMP-NOD     PIC 9(5) COMP VALUE ZEROES.
+
+      *TABLE EN MEMOIRE DES DEPARTEMENTS ET DE LEUR EFFECTIF, ALIMENTEE
+      *PENDANT LE PARCOURS DU CURSEUR ACCESS2A ET REEDITEE EN DEUX
+      *PASSES (EFFECTIF NUL D'ABORD)
+       01  WS-MAX-DEPT       PIC 9(3) COMP VALUE 500.
+       01  WS-NB-DEPT        PIC 9(3) COMP VALUE ZEROES.
+       01  WS-IX-DEPT        PIC 9(3) COMP VALUE ZEROES.
+       01  TABLE-DEPT.
+           05 TD-LIGNE OCCURS 500 TIMES
+                       INDEXED BY IX-DEPT.
+              10 TD-NOD       PIC X(3).
+              10 TD-NDE       PIC X(6).
+              10 TD-EFFEC     PIC 9(5) COMP.
+
+      *LIGNES D'EDITION
+       01  L1.
+           05                PIC X(30) VALUE SPACES.
+           05                PIC X(30) VALUE
+                                 'DEPARTEMENTS SUPPRIMABLES'.
+       01  L2.
+           05                PIC X(30) VALUE SPACES.
+           05                PIC X(30) VALUE ALL '-'.
+
+       01  L3.
+           05                PIC X(03) VALUE 'NOD'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(06) VALUE 'NDE'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(05) VALUE 'EFFEC'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(18) VALUE 'SUPPRESSION'.
+
+       01  L4.
+           05                PIC X(03) VALUE ALL '-'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(06) VALUE ALL '-'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(05) VALUE ALL '-'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(18) VALUE ALL '-'.
+
+       01  L5.
+           05 ED-L5-NOD      PIC X(03) VALUE SPACES.
+           05                PIC X(03) VALUE SPACES.
+           05 ED-L5-NDE      PIC X(06) VALUE SPACES.
+           05                PIC X(03) VALUE SPACES.
+           05 ED-L5-EFFEC    PIC ZZZZ9 VALUE ZEROES.
+           05                PIC X(03) VALUE SPACES.
+           05 ED-L5-STATUT   PIC X(18) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *OUVERTURE DU FICHIER D'EDITION ET DE L'ENTETE
+             OPEN OUTPUT EDIT
+             IF FS-EDIT NOT = ZEROES
+                DISPLAY 'ERREUR OPEN EDIT, FS : ' FS-EDIT
+                PERFORM FIN
+             END-IF
+             PERFORM ECRITURE-ENTETE
+
+      *--> 1- CONSTITUTION DE LA TABLE DES DEPARTEMENTS ET DE LEUR
+      *       EFFECTIF
+             PERFORM CONSTITUTION-TABLE-DEPT
+
+      *--> 2- EDITION EN DEUX PASSES : EFFECTIF NUL D'ABORD
+             PERFORM EDITION-EFFECTIF-NUL
+             PERFORM EDITION-EFFECTIF-NON-NUL
+
+             CLOSE EDIT
+             STOP RUN
+             .
+
+      *PARCOURT LE CURSEUR DES DEPARTEMENTS (ACCESS2A) ET, POUR CHACUN,
+      *CUMULE L'EFFECTIF (CURSEUR ACCESS2 FILTRE SUR LE NOD) DANS
+      *TABLE-DEPT.
+       CONSTITUTION-TABLE-DEPT.
+             INITIALIZE DACCESSEUR
+             MOVE 'O' TO DCODE-FONC
+             CALL ACCESS2A USING DACCESSEUR
+             IF DCODE-RET NOT = ZEROES
+                DISPLAY '--- ERR OUVERTURE CURSEUR DEPARTEMENT : '
+                        DCODE-RET
+                PERFORM FIN
+             END-IF
+
+             INITIALIZE DACCESSEUR
+             MOVE 'Q' TO DCODE-FONC
+             CALL ACCESS2A USING DACCESSEUR
+             PERFORM UNTIL DCODE-RET = 19
+                IF WS-NB-DEPT >= WS-MAX-DEPT
+                   DISPLAY '--- ERR TABLE-DEPT SATUREE, NB DEPTS : '
+                           WS-MAX-DEPT
+                   PERFORM FIN
+                END-IF
+                ADD 1 TO WS-NB-DEPT
+                SET IX-DEPT TO WS-NB-DEPT
+                MOVE DNOD TO TD-NOD (IX-DEPT)
+                MOVE DNDE TO TD-NDE (IX-DEPT)
+                PERFORM CALCUL-EFFECTIF-NOD
+                MOVE WS-NB-EMP-NOD TO TD-EFFEC (IX-DEPT)
+                INITIALIZE DACCESSEUR
+                MOVE 'Q' TO DCODE-FONC
+                CALL ACCESS2A USING DACCESSEUR
+             END-PERFORM
+
+             INITIALIZE DACCESSEUR
+             MOVE 'F' TO DCODE-FONC
+             CALL ACCESS2A USING DACCESSEUR
+             .
+
+      *CUMULE DANS WS-NB-EMP-NOD L'EFFECTIF DU DEPARTEMENT DNOD COURANT
+      *EN PARCOURANT LE CURSEUR ACCESS2 FILTRE SUR LE NOD.
+       CALCUL-EFFECTIF-NOD.
+             MOVE ZEROES TO WS-NB-EMP-NOD
+
+             INITIALIZE ZACCESSEUR
+             MOVE 'O'  TO ZCODE-FONC
+             MOVE 'N'  TO ZTYPE-CURSEUR
+             MOVE DNOD TO ZNOD
+             CALL ACCESS2 USING ZACCESSEUR
+             IF ZCODE-RET NOT = ZEROES
+                DISPLAY '--- ERR OUVERTURE CURSEUR EMPLOYE, NOD '
+                        DNOD ' : ' ZCODE-RET
+                PERFORM FIN
+             END-IF
+
+             MOVE 'Q' TO ZCODE-FONC
+             CALL ACCESS2 USING ZACCESSEUR
+             PERFORM UNTIL ZCODE-RET = 19
+                ADD 1    TO WS-NB-EMP-NOD
+                MOVE 'Q' TO ZCODE-FONC
+                CALL ACCESS2 USING ZACCESSEUR
+             END-PERFORM
+
+             MOVE 'F' TO ZCODE-FONC
+             CALL ACCESS2 USING ZACCESSEUR
+             .
+
+      *1ERE PASSE D'EDITION : LES DEPARTEMENTS A EFFECTIF NUL, QUE LA
+      *SUPPRESSION N'EST PAS BLOQUEE PAR L'ERREUR 18.
+       EDITION-EFFECTIF-NUL.
+             SET IX-DEPT TO 1
+             PERFORM WS-NB-DEPT TIMES
+                IF TD-EFFEC (IX-DEPT) = ZEROES
+                   PERFORM ECRITURE-LIGNE-DEPT
+                END-IF
+                SET IX-DEPT UP BY 1
+             END-PERFORM
+             .
+
+      *2EME PASSE D'EDITION : LES DEPARTEMENTS A EFFECTIF NON NUL, QUE
+      *L'ERREUR 18 BLOQUERAIT ENCORE A LA SUPPRESSION.
+       EDITION-EFFECTIF-NON-NUL.
+             SET IX-DEPT TO 1
+             PERFORM WS-NB-DEPT TIMES
+                IF TD-EFFEC (IX-DEPT) NOT = ZEROES
+                   PERFORM ECRITURE-LIGNE-DEPT
+                END-IF
+                SET IX-DEPT UP BY 1
+             END-PERFORM
+             .
+
+      *EDITE LA LIGNE DU DEPARTEMENT POINTE PAR IX-DEPT DANS TABLE-DEPT.
+       ECRITURE-LIGNE-DEPT.
+             MOVE TD-NOD (IX-DEPT)   TO ED-L5-NOD
+             MOVE TD-NDE (IX-DEPT)   TO ED-L5-NDE
+             MOVE TD-EFFEC (IX-DEPT) TO ED-L5-EFFEC
+             IF TD-EFFEC (IX-DEPT) = ZEROES
+                MOVE 'SUPPRIMABLE'       TO ED-L5-STATUT
+             ELSE
+                MOVE 'BLOQUE (ERREUR 18)' TO ED-L5-STATUT
+             END-IF
+             MOVE L5   TO LIG-EDIT
+             MOVE ' '  TO CAR-SAUT
+             WRITE ENR-EDIT
+             .
+
+      *ECRITURE DE L'ENTETE DU RAPPORT (L1 A L4)
+       ECRITURE-ENTETE.
+             MOVE '1'  TO CAR-SAUT
+             MOVE L1   TO LIG-EDIT
+             WRITE ENR-EDIT
+             MOVE ' '  TO CAR-SAUT
+             MOVE L2   TO LIG-EDIT
+             WRITE ENR-EDIT
+             MOVE '0'  TO CAR-SAUT
+             MOVE L3   TO LIG-EDIT
+             WRITE ENR-EDIT
+             MOVE ' '  TO CAR-SAUT
+             MOVE L4   TO LIG-EDIT
+             WRITE ENR-EDIT
+             .
+
+       FIN.
+             STOP RUN.
+
+
+
+      ********************************************************************#
+      *                         JCL D'EXECUTION                           #
+      ********************************************************************#
+
+//API7DL JOB NOTIFY=&SYSUID,CLASS=A,MSGCLASS=H
+//*
+//PROCLIB  JCLLIB ORDER=SDJ.FORM.PROCLIB
+//*
+//         SET SYSUID=API7
+//         NOMPGM:DELSAFE
+//*
+//STEPRUN  EXEC PGM=DELSAFE,COND=(4,LT)
+//STEPLIB  DD DSN=API7.SOURCE.PGMLIB,DISP=SHR
+//EDIT     DD  DSN=API7.DELSAFE,DISP=(,CATLG,DELETE),
+//         DCB=(DSORG=PS,RECFM=FB,LRECL=133),
+//         SPACE=(TRK,(1))
+//SYSOUT   DD  SYSOUT=*,OUTLIM=1000
+//
+
+
+
+      ********************************************************************#
+      *                          FICHIER D'EDITION                        #
+      ********************************************************************#
+      *1                              DEPARTEMENTS SUPPRIMABLES
+      *                               ------------------------------
+      *0NOD   NDE      EFFEC   SUPPRESSION
+      * ---   ------   -----   ------------------
+      * P04   ARCHIVE      0   SUPPRIMABLE
+      * P01   RH           2   BLOQUE (ERREUR 18)
+      * P02   COMPTA       3   BLOQUE (ERREUR 18)
+      *********************************** BOTTOM OF DATA *********************************
