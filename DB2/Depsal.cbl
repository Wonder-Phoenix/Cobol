@@ -0,0 +1,255 @@
+      ********************************************************************#
+      *  ÉNONCÉ : Editer la masse salariale (effectif, total SAL, total  #
+      *           COM) de chaque département, à partir des accesseurs    #
+      *           ACCESS2A (table DEPARTEMENT) et ACCESS2 (table         #
+      *           EMPLOYE) - aucun accès direct à DB2 dans ce programme. #
+      ********************************************************************#
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPSAL.
+       AUTHOR. SV.
+       DATE-WRITTEN. 09/08/26.
+      ******************************************************************
+      * BUT : POUR CHAQUE DEPARTEMENT (CURSEUR ACCESS2A), CUMULER       *
+      *       L'EFFECTIF, LE TOTAL SAL ET LE TOTAL COM DES EMPLOYES DU  *
+      *       DEPARTEMENT (CURSEUR ACCESS2 FILTRE SUR LE NOD) ET        *
+      *       EDITER UNE LIGNE PAR DEPARTEMENT PLUS UN TOTAL GENERAL.   *
+      *  260809 : CREATION DU PROGRAMME                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *DECLARATION DU FICHIER D'EDITION
+           SELECT EDIT ASSIGN TO EDIT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS FS-EDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDIT RECORDING MODE IS F.
+       01  ENR-EDIT.
+           05 CAR-SAUT       PIC X.
+           05 LIG-EDIT       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *FILE STATUS
+       01  FS-EDIT           PIC 99 VALUE ZEROES.
+
+      *ZONE DE COMMUNICATION AVEC L'ACCESSEUR DE LA TABLE EMPLOYE
+           COPY ZACCESSEUR.
+
+      *ZONE DE COMMUNICATION AVEC L'ACCESSEUR DE LA TABLE DEPARTEMENT
+           COPY DACCESSEUR.
+
+       01  ACCESS2           PIC X(8) VALUE 'ACCESS2'.
+       01  ACCESS2A          PIC X(8) VALUE 'ACCESS2A'.
+
+      *CUMULS PAR DEPARTEMENT ET CUMULS GENERAUX
+       01  WS-NB-EMP-NOD     PIC 9(5)   COMP VALUE ZEROES.
+       01  WS-TOT-SAL-NOD    PIC 9(7)V99      VALUE ZEROES.
+       01  WS-TOT-COM-NOD    PIC 9(7)V99      VALUE ZEROES.
+       01  WS-NB-EMP-TOT     PIC 9(6)   COMP VALUE ZEROES.
+       01  WS-TOT-SAL-TOT    PIC 9(8)V99      VALUE ZEROES.
+       01  WS-TOT-COM-TOT    PIC 9(8)V99      VALUE ZEROES.
+
+      *LIGNES D'EDITION
+       01  L1.
+           05                PIC X(30) VALUE SPACES.
+           05                PIC X(27) VALUE
+                                 'MASSE SALARIALE PAR DEPT'.
+       01  L2.
+           05                PIC X(30) VALUE SPACES.
+           05                PIC X(27) VALUE ALL '-'.
+
+       01  L3.
+           05                PIC X(03) VALUE 'NOD'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(06) VALUE 'NDE'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(05) VALUE 'EFFEC'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(10) VALUE 'TOTAL SAL'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(10) VALUE 'TOTAL COM'.
+
+       01  L4.
+           05                PIC X(03) VALUE ALL '-'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(06) VALUE ALL '-'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(05) VALUE ALL '-'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(10) VALUE ALL '-'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(10) VALUE ALL '-'.
+
+       01  L5.
+           05 ED-L5-NOD      PIC X(03) VALUE SPACES.
+           05                PIC X(03) VALUE SPACES.
+           05 ED-L5-NDE      PIC X(06) VALUE SPACES.
+           05                PIC X(03) VALUE SPACES.
+           05 ED-L5-NBEMP    PIC ZZZZ9 VALUE ZEROES.
+           05                PIC X(04) VALUE SPACES.
+           05 ED-L5-SAL      PIC Z(5).ZZZ,ZZ VALUE ZEROES.
+           05                PIC X(03) VALUE SPACES.
+           05 ED-L5-COM      PIC Z(5).ZZZ,ZZ VALUE ZEROES.
+
+       01  L6.
+           05                PIC X(12) VALUE SPACES.
+           05                PIC X(13) VALUE 'TOTAL GENERAL'.
+           05 ED-L6-NBEMP    PIC ZZZZ9 VALUE ZEROES.
+           05                PIC X(04) VALUE SPACES.
+           05 ED-L6-SAL      PIC Z(6).ZZZ,ZZ VALUE ZEROES.
+           05                PIC X(02) VALUE SPACES.
+           05 ED-L6-COM      PIC Z(6).ZZZ,ZZ VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+      *OUVERTURE DU FICHIER D'EDITION ET DE L'ENTETE
+             OPEN OUTPUT EDIT
+             IF FS-EDIT NOT = ZEROES
+                DISPLAY 'ERREUR OPEN EDIT, FS : ' FS-EDIT
+                PERFORM FIN
+             END-IF
+             PERFORM ECRITURE-ENTETE
+
+      *--> 1- OUVERTURE DU CURSEUR DES DEPARTEMENTS (ACCESS2A)
+             INITIALIZE DACCESSEUR
+             MOVE 'O' TO DCODE-FONC
+             CALL ACCESS2A USING DACCESSEUR
+             IF DCODE-RET NOT = ZEROES
+                DISPLAY '--- ERR OUVERTURE CURSEUR DEPARTEMENT : '
+                        DCODE-RET
+                PERFORM FIN
+             END-IF
+
+      *--> 2- BOUCLE SUR LES DEPARTEMENTS
+             INITIALIZE DACCESSEUR
+             MOVE 'Q' TO DCODE-FONC
+             CALL ACCESS2A USING DACCESSEUR
+             PERFORM UNTIL DCODE-RET = 19
+                PERFORM CUMUL-DEPARTEMENT
+                INITIALIZE DACCESSEUR
+                MOVE 'Q' TO DCODE-FONC
+                CALL ACCESS2A USING DACCESSEUR
+             END-PERFORM
+
+      *--> 3- FERMETURE DU CURSEUR DES DEPARTEMENTS
+             INITIALIZE DACCESSEUR
+             MOVE 'F' TO DCODE-FONC
+             CALL ACCESS2A USING DACCESSEUR
+
+      *ECRITURE DU TOTAL GENERAL
+             MOVE WS-NB-EMP-TOT  TO ED-L6-NBEMP
+             MOVE WS-TOT-SAL-TOT TO ED-L6-SAL
+             MOVE WS-TOT-COM-TOT TO ED-L6-COM
+             MOVE L6             TO LIG-EDIT
+             MOVE ' '            TO CAR-SAUT
+             WRITE ENR-EDIT
+
+             CLOSE EDIT
+             STOP RUN
+             .
+
+      *CUMULE L'EFFECTIF, LE TOTAL SAL ET LE TOTAL COM DU DEPARTEMENT
+      *COURANT (DNOD) EN PARCOURANT LE CURSEUR DES EMPLOYES D'ACCESS2
+      *FILTRE SUR CE SEUL NOD (ZTYPE-CURSEUR = 'N'), PUIS EDITE LA
+      *LIGNE DE DETAIL DU DEPARTEMENT ET AJOUTE AU TOTAL GENERAL.
+       CUMUL-DEPARTEMENT.
+             MOVE ZEROES TO WS-NB-EMP-NOD WS-TOT-SAL-NOD WS-TOT-COM-NOD
+
+             INITIALIZE ZACCESSEUR
+             MOVE 'O'       TO ZCODE-FONC
+             MOVE 'N'       TO ZTYPE-CURSEUR
+             MOVE DNOD      TO ZNOD
+             CALL ACCESS2 USING ZACCESSEUR
+             IF ZCODE-RET NOT = ZEROES
+                DISPLAY '--- ERR OUVERTURE CURSEUR EMPLOYE, NOD '
+                        DNOD ' : ' ZCODE-RET
+                PERFORM FIN
+             END-IF
+
+             MOVE 'Q'       TO ZCODE-FONC
+             CALL ACCESS2 USING ZACCESSEUR
+             PERFORM UNTIL ZCODE-RET = 19
+                ADD 1     TO WS-NB-EMP-NOD
+                ADD ZSAL  TO WS-TOT-SAL-NOD
+                ADD ZCOM  TO WS-TOT-COM-NOD
+                MOVE 'Q'  TO ZCODE-FONC
+                CALL ACCESS2 USING ZACCESSEUR
+             END-PERFORM
+
+             MOVE 'F'       TO ZCODE-FONC
+             CALL ACCESS2 USING ZACCESSEUR
+
+             MOVE DNOD          TO ED-L5-NOD
+             MOVE DNDE          TO ED-L5-NDE
+             MOVE WS-NB-EMP-NOD TO ED-L5-NBEMP
+             MOVE WS-TOT-SAL-NOD TO ED-L5-SAL
+             MOVE WS-TOT-COM-NOD TO ED-L5-COM
+             MOVE L5            TO LIG-EDIT
+             MOVE ' '           TO CAR-SAUT
+             WRITE ENR-EDIT
+
+             ADD WS-NB-EMP-NOD  TO WS-NB-EMP-TOT
+             ADD WS-TOT-SAL-NOD TO WS-TOT-SAL-TOT
+             ADD WS-TOT-COM-NOD TO WS-TOT-COM-TOT
+             .
+
+      *ECRITURE DE L'ENTETE DU RAPPORT (L1 A L4)
+       ECRITURE-ENTETE.
+             MOVE '1'  TO CAR-SAUT
+             MOVE L1   TO LIG-EDIT
+             WRITE ENR-EDIT
+             MOVE ' '  TO CAR-SAUT
+             MOVE L2   TO LIG-EDIT
+             WRITE ENR-EDIT
+             MOVE '0'  TO CAR-SAUT
+             MOVE L3   TO LIG-EDIT
+             WRITE ENR-EDIT
+             MOVE ' '  TO CAR-SAUT
+             MOVE L4   TO LIG-EDIT
+             WRITE ENR-EDIT
+             .
+
+       FIN.
+             STOP RUN.
+
+
+
+      ********************************************************************#
+      *                         JCL D'EXECUTION                           #
+      ********************************************************************#
+
+//API7DS JOB NOTIFY=&SYSUID,CLASS=A,MSGCLASS=H
+//*
+//PROCLIB  JCLLIB ORDER=SDJ.FORM.PROCLIB
+//*
+//         SET SYSUID=API7
+//         NOMPGM:DEPSAL
+//*
+//STEPRUN  EXEC PGM=DEPSAL,COND=(4,LT)
+//STEPLIB  DD DSN=API7.SOURCE.PGMLIB,DISP=SHR
+//EDIT     DD  DSN=API7.DEPSAL,DISP=(,CATLG,DELETE),
+//         DCB=(DSORG=PS,RECFM=FB,LRECL=133),
+//         SPACE=(TRK,(1))
+//SYSOUT   DD  SYSOUT=*,OUTLIM=1000
+//
+
+
+
+      ********************************************************************#
+      *                          FICHIER D'EDITION                        #
+      ********************************************************************#
+      *1                              MASSE SALARIALE PAR DEPT
+      *                               ---------------------------
+      *0NOD   NDE      EFFEC   TOTAL SAL    TOTAL COM
+      * ---   ------   -----   ----------   ----------
+      * C04   JAVA         1    21.000,50    1.000,50
+      * E10   DURAND       1    11.000,00    5.000,00
+      * P01   RH           2    24.100,50    3.500,00
+      * P02   COMPTA       3    25.000,00    7.401,00
+      *            TOTAL GENERAL    7    81.101,00   17.401,50
+      *********************************** BOTTOM OF DATA *********************************
