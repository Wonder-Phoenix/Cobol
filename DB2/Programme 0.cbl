@@ -6,8 +6,8 @@
 
       * Programme DB2P0 + JCL + SYSOUT + EDITION
 
-Informations sur les membres appelés par INCLUDE :
-a) Issu du DCLGEN: API7.SOURCE.DCLGEN(EMPLOYE)
+      *Informations sur les membres appelés par INCLUDE :
+      *a) Issu du DCLGEN: API7.SOURCE.DCLGEN(EMPLOYE)
       ******************************************************************
       * DCLGEN TABLE(EMPLOYE)                                          *
       *        LIBRARY(API7.SOURCE.DCLGEN(EMPLOYE))                    *
@@ -18,24 +18,24 @@ a) Issu du DCLGEN: API7.SOURCE.DCLGEN(EMPLOYE)
       *        DBCSDELIM(NO)                                           *
       * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
       ******************************************************************
-    EXEC SQL DECLARE EMPLOYE TABLE
-    ( MAT                            CHAR(3) NOT NULL,
-      NOM                            CHAR(7) NOT NULL,
-      NOD                            CHAR(3) NOT NULL,
-      DAT                            DATE NOT NULL,
-      SAL                            DECIMAL(7, 2) NOT NULL,
-      COM                            DECIMAL(7, 2)
-    ) END-EXEC.
+      *    EXEC SQL DECLARE EMPLOYE TABLE
+      *    ( MAT                            CHAR(3) NOT NULL,
+      *      NOM                            CHAR(7) NOT NULL,
+      *      NOD                            CHAR(3) NOT NULL,
+      *      DAT                            DATE NOT NULL,
+      *      SAL                            DECIMAL(7, 2) NOT NULL,
+      *      COM                            DECIMAL(7, 2)
+      *    ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE EMPLOYE                            *
       ******************************************************************
-  01  EMPLOYE.
-      10 MAT                  PIC X(3).
-      10 NOM                  PIC X(7).
-      10 NOD                  PIC X(3).
-      10 DAT                  PIC X(10).
-      10 SAL                  PIC S9(5)V9(2) USAGE COMP-3.
-      10 COM                  PIC S9(5)V9(2) USAGE COMP-3.
+      *  01  EMPLOYE.
+      *      10 MAT                  PIC X(3).
+      *      10 NOM                  PIC X(7).
+      *      10 NOD                  PIC X(3).
+      *      10 DAT                  PIC X(10).
+      *      10 SAL                  PIC S9(5)V9(2) USAGE COMP-3.
+      *      10 COM                  PIC S9(5)V9(2) USAGE COMP-3.
       ******************************************************************
       * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
       ******************************************************************
@@ -44,20 +44,19 @@ a) Issu du DCLGEN: API7.SOURCE.DCLGEN(EMPLOYE)
       ******************************************************************
       * COBOL DECLARATION FOR TABLE EMPLOYE                            *
       ******************************************************************
-01  HVE-EMPLOYE.
-      10 HVE-MAT              PIC X(3).
-      10 HVE-NOM              PIC X(7).
-      10 HVE-NOD              PIC X(3).
-      10 HVE-DAT              PIC X(10).
-      10 HVE-SAL              PIC S9(5)V9(2) USAGE COMP-3.
-      10 HVE-COM              PIC S9(5)V9(2) USAGE COMP-3.
+      *01  HVE-EMPLOYE.
+      *      10 HVE-MAT              PIC X(3).
+      *      10 HVE-NOM              PIC X(7).
+      *      10 HVE-NOD              PIC X(3).
+      *      10 HVE-DAT              PIC X(10).
+      *      10 HVE-SAL              PIC S9(5)V9(2) USAGE COMP-3.
+      *      10 HVE-COM              PIC S9(5)V9(2) USAGE COMP-3.
       ******************************************************************
       * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
       ******************************************************************
 
 
 
-
       ********************************************************************#
       *                            PROGRAMME                              #
       ********************************************************************#
@@ -70,6 +69,11 @@ a) Issu du DCLGEN: API7.SOURCE.DCLGEN(EMPLOYE)
       *  FONCTION DU PROGRAMME: LECTURE D'UN EMPLOYE ET                *
       *   EDITION DE LA LISTE DES EMPLOYES DANS UN FICHIER D'EDITION   *
       *  230329 : CREATION DU PROGRAMME                                *
+      *  260809 : LECTURE DU MATRICULE/NOD DEPUIS LE PARM DE LA JCL    *
+      *           (A DEFAUT, MATRICULE '10' COMME AVANT)               *
+      *  260809 : SAUTS DE PAGE, NUMEROTATION DE PAGE ET RUPTURE/      *
+      *           SOUS-TOTAUX PAR NOD SUR LA LISTE DES EMPLOYES        *
+      *  260809 : REPRISE SUR POINT DE CONTROLE DE LA BOUCLE DE FETCH  *
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -77,11 +81,17 @@ a) Issu du DCLGEN: API7.SOURCE.DCLGEN(EMPLOYE)
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *DECLARATION DU FICHIER D'EDITION
+      *DECLARATION DU FICHIER D'EDITION (GENERATION DATA GROUP, VOIR LA
+      *JCL : UNE NOUVELLE GENERATION EST CREEE A CHAQUE EXECUTION)
            SELECT EDIT ASSIGN TO EDIT
                   ORGANIZATION IS SEQUENTIAL
                   ACCESS MODE  IS SEQUENTIAL
                   FILE STATUS  IS FS-EDIT.
+      *FICHIER DE POINT DE CONTROLE DE LA BOUCLE DE LECTURE (REPRISE)
+           SELECT CKPTESS ASSIGN TO CKPTESS
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS FS-CKPT.
        DATA DIVISION.
       *DECLARATION DU BUFFER
        FILE SECTION.
@@ -92,9 +102,13 @@ a) Issu du DCLGEN: API7.SOURCE.DCLGEN(EMPLOYE)
            05 CAR-SAUT       PIC X.
            05 LIG-EDIT       PIC X(132).
 
+       FD  CKPTESS RECORDING MODE IS F.
+           COPY CKPTESS.
+
        WORKING-STORAGE SECTION.
       *FILE STATUS
        01  FS-EDIT           PIC 99 VALUE ZEROES.
+       01  FS-CKPT           PIC 99 VALUE ZEROES.
 
       *COPY DES DECLARATIONS DE LA TABLE EMPLOYE
            EXEC SQL INCLUDE EMPLOYE END-EXEC.
@@ -103,10 +117,48 @@ a) Issu du DCLGEN: API7.SOURCE.DCLGEN(EMPLOYE)
       *COPY DES ZONES UTILES A DB2
            EXEC SQL INCLUDE SQLCA   END-EXEC.
 
-       01  WS-MAT PIC X(3) VALUE SPACES.
+       01  WS-MAT PIC X(3) VALUE '10'.
+       01  WS-NOD PIC X(3) VALUE SPACES.
+
+      *LONGUEUR REELLE DE LA VALEUR DU PARM (PARM-LONGUEUR MOINS LE
+      *CARACTERE DE TYPE M/D), BORNEE A 3 - Z/OS NE GARANTIT QUE LES
+      *PARM-LONGUEUR PREMIERS OCTETS DE PARM-DONNEES, LE RESTE DE
+      *PARM-VALEUR EST DE LA ZONE MEMOIRE NON INITIALISEE.
+       01  WS-PARM-VAL-LONG PIC S9(4) COMP VALUE ZEROES.
+
+      *SELECTION EN FONCTION DU PARM : PAR DEFAUT, LE MATRICULE '10'
+      *COMME DANS LA VERSION ORIGINALE DU PROGRAMME.
+       01  WS-TYPE-SELECTION PIC X     VALUE 'M'.
+           88 SELECTION-PAR-NOD        VALUE 'D'.
+
+      *CONTROLE DE PAGINATION ET DE RUPTURE NOD DE LA LISTE
+       01  WS-NB-PAGE        PIC 9(3) COMP VALUE 1.
+       01  WS-NB-LIGNE-PAGE  PIC 9(3) COMP VALUE ZEROES.
+       01  WS-MAX-LIGNE-PAGE PIC 9(3) COMP VALUE 55.
+       01  WS-NOD-RUPTURE    PIC X(3)      VALUE SPACES.
+       01  WS-PREMIERE-LIGNE PIC X         VALUE 'O'.
+           88 PREMIERE-LIGNE              VALUE 'O'.
+       01  WS-NB-EMP-NOD     PIC 9(5) COMP VALUE ZEROES.
+       01  WS-TOT-SAL-NOD    PIC 9(7)V99   VALUE ZEROES.
+       01  WS-TOT-COM-NOD    PIC 9(7)V99   VALUE ZEROES.
+       01  ED-PAGE           PIC ZZZ9.
+       01  ED-TOT-SAL        PIC Z(5).ZZZ,ZZ.
+       01  ED-TOT-COM        PIC Z(5).ZZZ,ZZ.
+
+      *CONTROLE DE REPRISE SUR POINT DE CONTROLE (REPRISE) - CLE
+      *COMPOSITE NOD/NOM, ALIGNEE SUR L'ORDER BY NOD, NOM DU CURSEUR
+       01  WS-CKPT-NOD       PIC X(3)    VALUE SPACES.
+       01  WS-CKPT-NOM       PIC X(7)    VALUE SPACES.
+       01  WS-CKPT-TROUVE    PIC X       VALUE 'N'.
+           88 CKPT-TROUVE               VALUE 'O'.
+       01  WS-NB-LUS         PIC 9(5)    VALUE ZEROES.
+       01  WS-MAJ-CKPT       PIC 9(3)    VALUE 10.
 
       *ECRITURE DE L'ORDRE POUR LISTER LA TABLE EMPLOYE
-      *UTILISATION D'UN CURSEUR CAR PLUSIEURS LIGNES
+      *UTILISATION D'UN CURSEUR CAR PLUSIEURS LIGNES. LA LISTE EST
+      *TRIEE SUR NOD PUIS NOM POUR QUE LA RUPTURE DE DEPARTEMENT SOIT
+      *CONTIGUE (VOIR TRAITEMENT-RUPTURE-NOD). SI LE PARM DEMANDE UNE
+      *RESTRICTION A UN SEUL NOD, LE CURSEUR EST FILTRE EN CONSEQUENCE.
            EXEC SQL DECLARE LISTE CURSOR FOR
             SELECT MAT,
                    NOM,
@@ -115,13 +167,29 @@ a) Issu du DCLGEN: API7.SOURCE.DCLGEN(EMPLOYE)
                    SAL,
                    VALUE(COM, 0)
             FROM EMPLOYE
-            ORDER BY NOM
+            ORDER BY NOD, NOM
+           END-EXEC
+
+           EXEC SQL DECLARE LISTE-NOD CURSOR FOR
+            SELECT MAT,
+                   NOM,
+                   NOD,
+                   DAT,
+                   SAL,
+                   VALUE(COM, 0)
+            FROM EMPLOYE
+            WHERE NOD = :WS-NOD
+            ORDER BY NOD, NOM
            END-EXEC
 
       *LIGNES EDITION
        01  L1.
             05                      PIC X(30) VALUE SPACES.
-            05                      PIC X(18) VALUE 'LISTE DES EMPLOYES'.
+            05                      PIC X(18)
+                                     VALUE 'LISTE DES EMPLOYES'.
+            05                      PIC X(06) VALUE SPACES.
+            05                      PIC X(05) VALUE 'PAGE '.
+            05 ED-L1-PAGE           PIC ZZZ9.
        01  L2.
             05                      PIC X(30) VALUE SPACES.
             05                      PIC X(18) VALUE ALL '-'.
@@ -165,55 +233,130 @@ a) Issu du DCLGEN: API7.SOURCE.DCLGEN(EMPLOYE)
             05                      PIC X(03) VALUE SPACES.
             05 ED-COM               PIC ZZ.ZZZ,ZZ VALUE ZEROES.
 
-       PROCEDURE DIVISION.
+      *LIGNE DE SOUS-TOTAL DE RUPTURE NOD
+       01  L6.
+            05                      PIC X(03) VALUE SPACES.
+            05                      PIC X(03) VALUE SPACES.
+            05                      PIC X(11) VALUE 'SOUS-TOTAL'.
+            05 ED-L6-NOD            PIC X(03) VALUE SPACES.
+            05                      PIC X(01) VALUE SPACES.
+            05 ED-L6-NBEMP          PIC ZZ9   VALUE ZEROES.
+            05                      PIC X(04) VALUE ' EMP'.
+            05                      PIC X(01) VALUE SPACES.
+            05 ED-L6-SAL            PIC Z(5).ZZZ,ZZ VALUE ZEROES.
+            05                      PIC X(01) VALUE SPACES.
+            05 ED-L6-COM            PIC Z(5).ZZZ,ZZ VALUE ZEROES.
+
+       LINKAGE SECTION.
+       01  PARM-ESSAI.
+           05 PARM-LONGUEUR        PIC S9(4) COMP.
+           05 PARM-DONNEES.
+              10 PARM-TYPE         PIC X.
+              10 PARM-VALEUR       PIC X(3).
+
+       PROCEDURE DIVISION USING PARM-ESSAI.
+      *LECTURE DU PARM DE LA JCL (PARMS('Mmmm') POUR UN MATRICULE,
+      *PARMS('Dnnn') POUR RESTREINDRE LA LISTE A UN SEUL NOD) - SEULS
+      *LES PARM-LONGUEUR PREMIERS OCTETS DE PARM-DONNEES SONT GARANTIS
+      *RENSEIGNES PAR LE SYSTEME, LA MOVE EST DONC BORNEE A CETTE
+      *LONGUEUR ET LE RESTE DE WS-MAT/WS-NOD RESTE A SA VALEUR INITIALE
+      *(ESPACES). A DEFAUT DE PARM, LE COMPORTEMENT D'ORIGINE EST
+      *CONSERVE (MATRICULE '10').
+             IF PARM-LONGUEUR > 1
+                MOVE PARM-TYPE   TO WS-TYPE-SELECTION
+                COMPUTE WS-PARM-VAL-LONG = PARM-LONGUEUR - 1
+                IF WS-PARM-VAL-LONG > 3
+                   MOVE 3 TO WS-PARM-VAL-LONG
+                END-IF
+                IF SELECTION-PAR-NOD
+                   MOVE SPACES TO WS-NOD
+                   MOVE PARM-VALEUR(1:WS-PARM-VAL-LONG)
+                     TO WS-NOD(1:WS-PARM-VAL-LONG)
+                ELSE
+                   MOVE SPACES TO WS-MAT
+                   MOVE PARM-VALEUR(1:WS-PARM-VAL-LONG)
+                     TO WS-MAT(1:WS-PARM-VAL-LONG)
+                END-IF
+             END-IF
+
       *LECTURE D'UNE LIGNE DE LA TABLE EMPLOYE
-             MOVE '10'     TO WS-MAT
-             DISPLAY 'LECTURE DE L''EMPLOYE DE MATRICULE : ' WS-MAT
-             EXEC SQL
-              SELECT MAT,
-                     NOM,
-                     NOD,
-                     DAT,
-                     SAL,
-                     VALUE(COM, 0)
-              INTO
-                    :HVE-MAT,
-                    :HVE-NOM,
-                    :HVE-NOD,
-                    :HVE-DAT,
-                    :HVE-SAL,
-                    :HVE-COM
-              FROM EMPLOYE
-              WHERE MAT = :WS-MAT
-             END-EXEC
-
-             DISPLAY 'SQLCODE : ' SQLCODE
+             IF NOT SELECTION-PAR-NOD
+                DISPLAY 'LECTURE DE L''EMPLOYE DE MATRICULE : ' WS-MAT
+                EXEC SQL
+                 SELECT MAT,
+                        NOM,
+                        NOD,
+                        DAT,
+                        SAL,
+                        VALUE(COM, 0)
+                 INTO
+                       :HVE-MAT,
+                       :HVE-NOM,
+                       :HVE-NOD,
+                       :HVE-DAT,
+                       :HVE-SAL,
+                       :HVE-COM
+                 FROM EMPLOYE
+                 WHERE MAT = :WS-MAT
+                END-EXEC
+
+                DISPLAY 'SQLCODE : ' SQLCODE
 
       *AFFICHAGE DES COLONNES SI SQLCODE = 0
-             EVALUATE SQLCODE
-              WHEN ZEROES
-                DISPLAY 'EMPLOYE : '
-                        HVE-MAT ', '
-                        HVE-NOM ', '
-                        HVE-NOD ', '
-                        HVE-DAT ', '
-                        HVE-SAL ', '
-                        HVE-COM
-              WHEN +100
-                DISPLAY 'EMPLOYE : ' WS-MAT ' INCONNU EN TEBLE'
-              WHEN OTHER
-                DISPLAY 'ERREUR SELECT EMPLOYE, SQLCODE : ' SQLCODE
-                PERFORM FIN
-             END-EVALUATE
+                EVALUATE SQLCODE
+                 WHEN ZEROES
+                   DISPLAY 'EMPLOYE : '
+                           HVE-MAT ', '
+                           HVE-NOM ', '
+                           HVE-NOD ', '
+                           HVE-DAT ', '
+                           HVE-SAL ', '
+                           HVE-COM
+                 WHEN +100
+                   DISPLAY 'EMPLOYE : ' WS-MAT ' INCONNU EN TEBLE'
+                 WHEN OTHER
+                   DISPLAY 'ERREUR SELECT EMPLOYE, SQLCODE : ' SQLCODE
+                   PERFORM FIN
+                END-EVALUATE
+             END-IF
 
-      *OUVERTURE DU FICHIER D'EDITION
-             OPEN OUTPUT EDIT
+      *LECTURE DU POINT DE CONTROLE POUR UNE REPRISE EVENTUELLE - AVANT
+      *L'OUVERTURE DU FICHIER D'EDITION, CAR CETTE OUVERTURE DOIT SAVOIR
+      *SI L'EXECUTION REPREND UN PASSAGE INTERROMPU (VOIR PLUS BAS). LE
+      *POINT DE CONTROLE NE CONCERNE QUE LE PASSAGE COMPLET DE LA TABLE
+      *(SELECTION-PAR-NOD FAUX) : UN PASSAGE FILTRE SUR UN SEUL NOD NE
+      *DOIT PAS RELIRE (NI, PLUS BAS, ECRIRE OU EFFACER) LE POINT DE
+      *CONTROLE D'UN PASSAGE COMPLET, MEME INTERROMPU.
+             MOVE SPACES TO WS-CKPT-NOD WS-CKPT-NOM
+             MOVE 'N'    TO WS-CKPT-TROUVE
+             IF NOT SELECTION-PAR-NOD
+                OPEN INPUT CKPTESS
+                IF FS-CKPT = ZEROES
+                   READ CKPTESS INTO ENR-CKPT-ESS
+                   IF FS-CKPT = ZEROES
+                      MOVE CKS-NOD TO WS-CKPT-NOD
+                      MOVE CKS-NOM TO WS-CKPT-NOM
+                      MOVE 'O'     TO WS-CKPT-TROUVE
+                   END-IF
+                   CLOSE CKPTESS
+                END-IF
+             END-IF
+
+      *OUVERTURE DU FICHIER D'EDITION - EN EXTENSION SI L'EXECUTION
+      *REPREND UN PASSAGE INTERROMPU (POINT DE CONTROLE TROUVE), POUR
+      *NE PAS PERDRE LE RAPPORT DEJA EDITE AVANT L'ABEND ; EN CREATION
+      *SINON (PASSAGE COMPLET DEPUIS LE DEBUT DE LA TABLE).
+             IF CKPT-TROUVE
+                OPEN EXTEND EDIT
+             ELSE
+                OPEN OUTPUT EDIT
+             END-IF
              IF FS-EDIT NOT = ZEROES
                 DISPLAY 'ERREUR OPEN EDIT, FS : ' FS-EDIT
                 PERFORM FIN
              END-IF
 
-      *ECRITURE DE L'ENTETE
+      *ECRITURE DE L'ENTETE (NUMERO DE PAGE 1)
       *1ERE FACON : AVEC GESTION AUTOMATIQUE DU CARACTERE DE SAUT
       *   MOVE L1   TO LIG-EDIT
       *   WRITE ENR-EDIT AFTER ADVANCING PAGE
@@ -224,36 +367,105 @@ a) Issu du DCLGEN: API7.SOURCE.DCLGEN(EMPLOYE)
       *   MOVE L4   TO LIG-EDIT
       *   WRITE ENR-EDIT
 
-      *2EME FACON: EN RENSEIGNANT LE CARACTERE DE SAUT
-      *  1 : SAUT DE PAGE
+      *2EME FACON: EN RENSEIGNANT LE CARACTERE DE SAUT (CELLE UTILISEE
+      *  1 : SAUT DE PAGE                                  ICI)
       *  0 : SAUT DE LIGNE
       *  BLANC : RETOUR CHARIOT
-             MOVE '1'  TO CAR-SAUT
-             MOVE L1   TO LIG-EDIT
-             WRITE ENR-EDIT
-             MOVE ' '  TO CAR-SAUT
-             MOVE L2   TO LIG-EDIT
-             WRITE ENR-EDIT
-             MOVE '0'  TO CAR-SAUT
-             MOVE L3   TO LIG-EDIT
-             WRITE ENR-EDIT
-             MOVE ' '  TO CAR-SAUT
-             MOVE L4   TO LIG-EDIT
-             WRITE ENR-EDIT
+             PERFORM ECRITURE-ENTETE
 
       *LECTURE DES EMPLOYES : UTILISATION DU CURSEUR
              DISPLAY SPACES
              DISPLAY 'LECTURE DE TOUS LES EMPLOYES'
 
       *--> 1- OUVERTURE DU CURSEUR (OPEN)
-             EXEC SQL OPEN LISTE END-EXEC
+             IF SELECTION-PAR-NOD
+                EXEC SQL OPEN LISTE-NOD END-EXEC
+             ELSE
+                EXEC SQL OPEN LISTE END-EXEC
+             END-IF
              IF SQLCODE NOT = ZEROES
                 DISPLAY 'ERREUR OPEN LISTE : ' SQLCODE
                 PERFORM FIN
              END-IF
 
       *--> 2- BOUCLE DE LECTURE DU CURSEUR (FETCH)
+      *SI REPRISE SUR POINT DE CONTROLE, LE NOD EN COURS AU MOMENT DE
+      *L'ABEND ET SES CUMULS PARTIELS SONT RESTAURES DEPUIS CKPTESS, ET
+      *WS-PREMIERE-LIGNE EST FORCE A 'N' POUR QUE TRAITEMENT-RUPTURE-NOD
+      *CONTINUE CE NOD (AU LIEU D'EN REDEMARRER LE CUMUL A ZERO) ; SINON
+      *PASSAGE NORMAL DEPUIS LE DEBUT DE LA TABLE.
+             IF CKPT-TROUVE
+                MOVE 'N'          TO WS-PREMIERE-LIGNE
+                MOVE WS-CKPT-NOD  TO WS-NOD-RUPTURE
+                MOVE CKS-NB-EMP   TO WS-NB-EMP-NOD
+                MOVE CKS-TOT-SAL  TO WS-TOT-SAL-NOD
+                MOVE CKS-TOT-COM  TO WS-TOT-COM-NOD
+             ELSE
+                MOVE 'O' TO WS-PREMIERE-LIGNE
+             END-IF
+             PERFORM LECTURE-SUIVANTE
+             PERFORM UNTIL SQLCODE NOT = ZEROES
+                                OR NOT CKPT-TROUVE
+                                OR HVE-NOD > WS-CKPT-NOD
+                                OR (HVE-NOD = WS-CKPT-NOD
+                                    AND HVE-NOM > WS-CKPT-NOM)
+                PERFORM LECTURE-SUIVANTE
+             END-PERFORM
              PERFORM UNTIL SQLCODE = +100
+                PERFORM TRAITEMENT-RUPTURE-NOD
+                MOVE HVE-MAT TO ED-MAT
+                MOVE HVE-NOM TO ED-NOM
+                MOVE HVE-NOD TO ED-NOD
+                MOVE HVE-DAT TO ED-DAT
+                MOVE HVE-SAL TO ED-SAL
+                MOVE HVE-COM TO ED-COM
+                PERFORM ECRITURE-LIGNE-DETAIL
+                ADD HVE-SAL TO WS-TOT-SAL-NOD
+                ADD HVE-COM TO WS-TOT-COM-NOD
+                ADD 1       TO WS-NB-EMP-NOD
+                ADD 1       TO WS-NB-LUS
+                IF NOT SELECTION-PAR-NOD AND WS-NB-LUS >= WS-MAJ-CKPT
+                   MOVE ZEROES TO WS-NB-LUS
+                   PERFORM ECRITURE-CKPT
+                END-IF
+                PERFORM LECTURE-SUIVANTE
+             END-PERFORM
+
+      *DERNIER SOUS-TOTAL DE LA DERNIERE RUPTURE NOD RENCONTREE
+             IF NOT PREMIERE-LIGNE
+                PERFORM ECRITURE-SOUS-TOTAL
+             END-IF
+
+      *--> 3- FERMETURE DU CURSEUR (CLOSE)
+             IF SELECTION-PAR-NOD
+                EXEC SQL CLOSE LISTE-NOD END-EXEC
+             ELSE
+                EXEC SQL CLOSE LISTE END-EXEC
+             END-IF
+
+      *FIN DE LISTE NORMALE : ON EFFACE LE POINT DE CONTROLE POUR QUE
+      *LE PROCHAIN PASSAGE REPARTE DU DEBUT DE LA TABLE - UNIQUEMENT
+      *POUR LE PASSAGE COMPLET (VOIR REMARQUE PLUS HAUT).
+             IF NOT SELECTION-PAR-NOD
+                OPEN OUTPUT CKPTESS
+                CLOSE CKPTESS
+             END-IF
+             .
+
+      *LECTURE D'UNE LIGNE SUIVANTE DU CURSEUR ACTIF
+       LECTURE-SUIVANTE.
+             IF SELECTION-PAR-NOD
+                EXEC SQL
+                   FETCH LISTE-NOD
+                   INTO
+                         :HVE-MAT,
+                         :HVE-NOM,
+                         :HVE-NOD,
+                         :HVE-DAT,
+                         :HVE-SAL,
+                         :HVE-COM
+                END-EXEC
+             ELSE
                 EXEC SQL
                    FETCH LISTE
                    INTO
@@ -264,22 +476,84 @@ a) Issu du DCLGEN: API7.SOURCE.DCLGEN(EMPLOYE)
                          :HVE-SAL,
                          :HVE-COM
                 END-EXEC
-                IF SQLCODE = ZEROES
-                   MOVE HVE-MAT TO ED-MAT
-                   MOVE HVE-NOM TO ED-NOM
-                   MOVE HVE-NOD TO ED-NOD
-                   MOVE HVE-DAT TO ED-DAT
-                   MOVE HVE-SAL TO ED-SAL
-                   MOVE HVE-COM TO ED-COM
-                   MOVE L5      TO LIG-EDIT
-                   MOVE ' '     TO CAR-SAUT
-                   WRITE ENR-EDIT
+             END-IF
+             .
+
+      *RUPTURE DE DEPARTEMENT : A CHAQUE CHANGEMENT DE NOD, ON ECRIT LE
+      *SOUS-TOTAL DU NOD PRECEDENT (S'IL Y EN A UN) ET ON REINITIALISE
+      *LES CUMULS POUR LE NOUVEAU NOD.
+       TRAITEMENT-RUPTURE-NOD.
+             IF PREMIERE-LIGNE
+                MOVE 'N'     TO WS-PREMIERE-LIGNE
+                MOVE HVE-NOD TO WS-NOD-RUPTURE
+             ELSE
+                IF HVE-NOD NOT = WS-NOD-RUPTURE
+                   PERFORM ECRITURE-SOUS-TOTAL
+                   MOVE HVE-NOD TO WS-NOD-RUPTURE
                 END-IF
-             END-PERFORM
+             END-IF
+             .
 
-      *--> 3- FERMETURE DU CURSEUR (CLOSE)
-             EXEC SQL CLOSE LISTE END-EXEC
+      *ECRITURE DE LA LIGNE DE SOUS-TOTAL DU NOD EN COURS, PUIS REMISE
+      *A ZERO DES CUMULS POUR LE NOD SUIVANT.
+       ECRITURE-SOUS-TOTAL.
+             MOVE WS-NOD-RUPTURE TO ED-L6-NOD
+             MOVE WS-NB-EMP-NOD  TO ED-L6-NBEMP
+             MOVE WS-TOT-SAL-NOD TO ED-L6-SAL
+             MOVE WS-TOT-COM-NOD TO ED-L6-COM
+             MOVE L6             TO LIG-EDIT
+             MOVE ' '            TO CAR-SAUT
+             WRITE ENR-EDIT
+             ADD 1 TO WS-NB-LIGNE-PAGE
+             MOVE ZEROES TO WS-NB-EMP-NOD WS-TOT-SAL-NOD WS-TOT-COM-NOD
+             .
+
+      *ECRITURE D'UNE LIGNE DE DETAIL - DECLENCHE UN SAUT DE PAGE AVEC
+      *NOUVELLE ENTETE QUAND LE NOMBRE DE LIGNES CONFIGURE EST ATTEINT.
+       ECRITURE-LIGNE-DETAIL.
+             IF WS-NB-LIGNE-PAGE >= WS-MAX-LIGNE-PAGE
+                PERFORM ECRITURE-ENTETE
+             END-IF
+             MOVE L5      TO LIG-EDIT
+             MOVE ' '     TO CAR-SAUT
+             WRITE ENR-EDIT
+             ADD 1 TO WS-NB-LIGNE-PAGE
+             .
+
+      *ECRITURE DE L'ENTETE DE PAGE (L1 A L4) AVEC LE NUMERO DE PAGE
+      *COURANT, PUIS PASSAGE AU NUMERO DE PAGE SUIVANT.
+       ECRITURE-ENTETE.
+             MOVE WS-NB-PAGE TO ED-L1-PAGE
+             MOVE '1'  TO CAR-SAUT
+             MOVE L1   TO LIG-EDIT
+             WRITE ENR-EDIT
+             MOVE ' '  TO CAR-SAUT
+             MOVE L2   TO LIG-EDIT
+             WRITE ENR-EDIT
+             MOVE '0'  TO CAR-SAUT
+             MOVE L3   TO LIG-EDIT
+             WRITE ENR-EDIT
+             MOVE ' '  TO CAR-SAUT
+             MOVE L4   TO LIG-EDIT
+             WRITE ENR-EDIT
+             ADD 1 TO WS-NB-PAGE
+             MOVE ZEROES TO WS-NB-LIGNE-PAGE
+             .
+
+      *ECRITURE DU POINT DE CONTROLE COURANT (DERNIER NOD/NOM TRAITE),
+      *AVEC LES CUMULS PARTIELS DU NOD EN COURS POUR QUE LE SOUS-TOTAL
+      *DE CE NOD PUISSE ETRE RESTAURE EXACTEMENT EN CAS DE REPRISE.
+       ECRITURE-CKPT.
+             MOVE HVE-NOD        TO CKS-NOD
+             MOVE HVE-NOM        TO CKS-NOM
+             MOVE WS-NB-EMP-NOD  TO CKS-NB-EMP
+             MOVE WS-TOT-SAL-NOD TO CKS-TOT-SAL
+             MOVE WS-TOT-COM-NOD TO CKS-TOT-COM
+             OPEN OUTPUT CKPTESS
+             WRITE ENR-CKPT-ESS
+             CLOSE CKPTESS
              .
+
        FIN.
              STOP RUN.
 
@@ -321,52 +595,72 @@ a) Issu du DCLGEN: API7.SOURCE.DCLGEN(EMPLOYE)
        RELEASE   (COMMIT)  -
        EXPLAIN   (NO)
 //*
-//* DELETE DU FICHIER D'EDITION
-//DEL      EXEC PGM=IDCAMS
+//* LE FICHIER D'EDITION EST DESORMAIS UN GDG (API7.EDITION) :
+//* PLUS BESOIN DE L'ETAPE DE DELETE D'AVANT-RUN, CHAQUE
+//* EXECUTION CREE UNE NOUVELLE GENERATION ET LES GENERATIONS
+//* PRECEDENTES RESTENT CONSULTABLES (VOIR LA DEFINITION DU GDG
+//* BASE, LIMIT(5), CI-DESSOUS, A CREER UNE SEULE FOIS PAR
+//* IDCAMS DEFINE GDG).
+//*
+//*--- DEFINITION DU GDG DE BASE (A EXECUTER UNE SEULE FOIS) ---
+//DEFGDG   EXEC PGM=IDCAMS,COND=(4,LT)
 //SYSPRINT DD   SYSOUT=*
 //SYSIN    DD   *
-  DELETE API7.EDITION
+  DEFINE GDG (NAME(API7.EDITION) -
+              LIMIT(5)           -
+              SCRATCH            -
+              NOEMPTY)
   SET MAXCC = 0
 //*
 //STEPRUN  EXEC PGM=IKJEFT01,COND=(4,LT)
 //STEPLIB  DD DSN=API7.SOURCE.PGMLIB,DISP=SHR
-//EDIT     DD  DSN=API7.EDITION,DISP=(,CATLG,DELETE),
+//EDIT     DD  DSN=API7.EDITION(+1),DISP=(,CATLG,DELETE),
 //         DCB=(DSORG=PS,RECFM=FB,LRECL=133),
 //         SPACE=(TRK,(1))
 //SYSOUT   DD  SYSOUT=*,OUTLIM=1000
 //SYSTSPRT DD  SYSOUT=*,OUTLIM=2500
 //SYSTSIN  DD  *
   DSN SYSTEM (DSN1)
-  RUN PROGRAM(ESSAI) PLAN (ESSAI) PARMS('11001')
+  RUN PROGRAM(ESSAI) PLAN (ESSAI) PARMS('M10')
 //
 
+      ********************************************************************#
+      *        AUTRES EXEMPLES DE PARM (NON UTILISES PAR DEFAUT)          #
+      ********************************************************************#
+      *  PARMS('DP02')  -> RESTREINT LA LISTE AU SEUL DEPARTEMENT P02
+      *  PARM ABSENT     -> COMPORTEMENT D'ORIGINE (MATRICULE '10')
+
 
 
       ********************************************************************#
       *                 SYSOUT : COMPTE-RENDU D'EXECUTION                 #
       ********************************************************************#
 
-      ********************************** TOP OF DATA **********************************
-LECTURE DE L'EMPLOYE DE MATRICULE : 10
-SQLCODE : 000000000
-EMPLOYE : 10 , DURAND , E10, 2000-02-10, 1100000, 0500000
-
-LECTURE DE TOUS LES EMPLOYES 
-      ********************************* BOTTOM OF DATA ********************************
+      ************************************ TOP OF DATA **********************************
+      *LECTURE DE L'EMPLOYE DE MATRICULE : 10
+      *SQLCODE : 000000000
+      *EMPLOYE : 10 , DURAND , E10, 2000-02-10, 1100000, 0500000
+      *
+      *LECTURE DE TOUS LES EMPLOYES
+      *********************************** BOTTOM OF DATA *********************************
 
 
 
       ********************************************************************#
       *                          FICHIER D'EDITION                        #
       ********************************************************************#
-1                              LISTE DES EMPLOYES
-                               ------------------
-0MAT   NOM       NOD   DAT          SAL          COM
- ---   -------   ---   ----------   ----------   ----------
- 30    BARI      P02   2001-01-04    6.000,00    3.000,00
- 50    CICS      P02   2006-06-20    8.500,00    3.500,50
- 20    DUPOND    P01   1998-01-11   15.100,50
- 10    DURAND    E10   2000-02-10   11.000,00    5.000,00
- 40    JAVA      C04   2005-12-03   21.000,50    1.000,50
- 70    NOEL      P02   2007-05-18   10.500,00      900,50
- 60    PARIS     P01   2008-04-22    9.000,00    3.500,00
+      *1                              LISTE DES EMPLOYES             PAGE    1
+      *                               ------------------
+      *0MAT   NOM       NOD   DAT          SAL          COM
+      * ---   -------   ---   ----------   ----------   ----------
+      * 20    DUPOND    P01   1998-01-11   15.100,50
+      * 60    PARIS     P01   2008-04-22    9.000,00    3.500,00
+      *    SOUS-TOTAL P01   2 EMP    24.100,50    3.500,00
+      * 30    BARI      P02   2001-01-04    6.000,00    3.000,00
+      * 50    CICS      P02   2006-06-20    8.500,00    3.500,50
+      * 70    NOEL      P02   2007-05-18   10.500,00      900,50
+      *    SOUS-TOTAL P02   3 EMP    25.000,00    7.401,00
+      * 40    JAVA      C04   2005-12-03   21.000,50    1.000,50
+      *    SOUS-TOTAL C04   1 EMP    21.000,50    1.000,50
+      * 10    DURAND    E10   2000-02-10   11.000,00    5.000,00
+      *    SOUS-TOTAL E10   1 EMP    11.000,00    5.000,00
