@@ -0,0 +1,273 @@
+      ********************************************************************#
+      *  ÉNONCÉ : Editer, pour chaque département, les employés dont le  #
+      *           salaire s'écarte de plus de 20% du salaire moyen du    #
+      *           département (bande salariale).                        #
+      ********************************************************************#
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALBAND.
+       AUTHOR. SV.
+       DATE-WRITTEN. 09/08/26.
+      ******************************************************************
+      * BUT : POUR CHAQUE DEPARTEMENT (CURSEUR ACCESS2A), CALCULER LE   *
+      *       SALAIRE MOYEN DES EMPLOYES (1ERE PASSE SUR LE CURSEUR     *
+      *       ACCESS2 FILTRE SUR LE NOD), PUIS SIGNALER (2EME PASSE)    *
+      *       TOUT EMPLOYE DONT LE SALAIRE S'ECARTE DE PLUS DE 20% DE   *
+      *       CETTE MOYENNE.                                            *
+      *  260809 : CREATION DU PROGRAMME                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *DECLARATION DU FICHIER D'EDITION
+           SELECT EDIT ASSIGN TO EDIT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS FS-EDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDIT RECORDING MODE IS F.
+       01  ENR-EDIT.
+           05 CAR-SAUT       PIC X.
+           05 LIG-EDIT       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *FILE STATUS
+       01  FS-EDIT           PIC 99 VALUE ZEROES.
+
+      *ZONE DE COMMUNICATION AVEC L'ACCESSEUR DE LA TABLE EMPLOYE
+           COPY ZACCESSEUR.
+
+      *ZONE DE COMMUNICATION AVEC L'ACCESSEUR DE LA TABLE DEPARTEMENT
+           COPY DACCESSEUR.
+
+       01  ACCESS2           PIC X(8) VALUE 'ACCESS2'.
+       01  ACCESS2A          PIC X(8) VALUE 'ACCESS2A'.
+
+      *CUMULS DE LA 1ERE PASSE (MOYENNE DU DEPARTEMENT)
+       01  WS-NB-EMP-NOD     PIC 9(5)      COMP VALUE ZEROES.
+       01  WS-TOT-SAL-NOD    PIC 9(9)V99   COMP VALUE ZEROES.
+       01  WS-SAL-MOYEN      PIC 9(7)V99   COMP VALUE ZEROES.
+
+      *BORNES DE LA BANDE SALARIALE (MOYENNE +/- 20%)
+       01  WS-SAL-PLAFOND    PIC 9(7)V99   COMP VALUE ZEROES.
+       01  WS-SAL-PLANCHER   PIC 9(7)V99   COMP VALUE ZEROES.
+
+      *LIGNES D'EDITION
+       01  L1.
+           05                PIC X(30) VALUE SPACES.
+           05                PIC X(30) VALUE
+                                 'BANDE SALARIALE PAR DEPT.'.
+       01  L2.
+           05                PIC X(30) VALUE SPACES.
+           05                PIC X(30) VALUE ALL '-'.
+
+       01  L3.
+           05 ED-L3-NOD      PIC X(03) VALUE SPACES.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(32) VALUE
+                   'SALAIRE MOYEN DU DEPARTEMENT : '.
+           05 ED-L3-MOYEN    PIC Z(6)9,99.
+
+       01  L4.
+           05                PIC X(03) VALUE 'MAT'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(07) VALUE 'NOM'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(10) VALUE 'SALAIRE'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(10) VALUE 'ECART'.
+
+       01  L5.
+           05 ED-L5-MAT      PIC X(03) VALUE SPACES.
+           05                PIC X(03) VALUE SPACES.
+           05 ED-L5-NOM      PIC X(07) VALUE SPACES.
+           05                PIC X(03) VALUE SPACES.
+           05 ED-L5-SAL      PIC Z(6)9,99.
+           05                PIC X(03) VALUE SPACES.
+           05 ED-L5-ECART    PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *OUVERTURE DU FICHIER D'EDITION ET DE L'ENTETE
+             OPEN OUTPUT EDIT
+             IF FS-EDIT NOT = ZEROES
+                DISPLAY 'ERREUR OPEN EDIT, FS : ' FS-EDIT
+                PERFORM FIN
+             END-IF
+             PERFORM ECRITURE-ENTETE
+
+      *--> 1- OUVERTURE DU CURSEUR DES DEPARTEMENTS (ACCESS2A)
+             INITIALIZE DACCESSEUR
+             MOVE 'O' TO DCODE-FONC
+             CALL ACCESS2A USING DACCESSEUR
+             IF DCODE-RET NOT = ZEROES
+                DISPLAY '--- ERR OUVERTURE CURSEUR DEPARTEMENT : '
+                        DCODE-RET
+                PERFORM FIN
+             END-IF
+
+      *--> 2- BOUCLE SUR LES DEPARTEMENTS
+             INITIALIZE DACCESSEUR
+             MOVE 'Q' TO DCODE-FONC
+             CALL ACCESS2A USING DACCESSEUR
+             PERFORM UNTIL DCODE-RET = 19
+                PERFORM TRAITEMENT-DEPARTEMENT
+                INITIALIZE DACCESSEUR
+                MOVE 'Q' TO DCODE-FONC
+                CALL ACCESS2A USING DACCESSEUR
+             END-PERFORM
+
+      *--> 3- FERMETURE DU CURSEUR DES DEPARTEMENTS
+             INITIALIZE DACCESSEUR
+             MOVE 'F' TO DCODE-FONC
+             CALL ACCESS2A USING DACCESSEUR
+
+             CLOSE EDIT
+             STOP RUN
+             .
+
+      *TRAITE UN DEPARTEMENT : 1ERE PASSE POUR LA MOYENNE, 2EME PASSE
+      *POUR SIGNALER LES ECARTS DE PLUS DE 20%.
+       TRAITEMENT-DEPARTEMENT.
+             PERFORM CALCUL-MOYENNE-NOD
+             IF WS-NB-EMP-NOD NOT = ZEROES
+                MOVE DNOD          TO ED-L3-NOD
+                MOVE WS-SAL-MOYEN  TO ED-L3-MOYEN
+                MOVE L3            TO LIG-EDIT
+                MOVE '0'           TO CAR-SAUT
+                WRITE ENR-EDIT
+                MOVE L4            TO LIG-EDIT
+                MOVE ' '           TO CAR-SAUT
+                WRITE ENR-EDIT
+
+                PERFORM SIGNALEMENT-ECARTS-NOD
+             END-IF
+             .
+
+      *1ERE PASSE : CUMULE LE NOMBRE D'EMPLOYES ET LE TOTAL DES
+      *SALAIRES DU DEPARTEMENT COURANT POUR EN DEDUIRE LA MOYENNE ET
+      *LES BORNES DE LA BANDE SALARIALE (MOYENNE +/- 20%).
+       CALCUL-MOYENNE-NOD.
+             MOVE ZEROES TO WS-NB-EMP-NOD
+             MOVE ZEROES TO WS-TOT-SAL-NOD
+             MOVE ZEROES TO WS-SAL-MOYEN
+
+             INITIALIZE ZACCESSEUR
+             MOVE 'O'  TO ZCODE-FONC
+             MOVE 'N'  TO ZTYPE-CURSEUR
+             MOVE DNOD TO ZNOD
+             CALL ACCESS2 USING ZACCESSEUR
+             IF ZCODE-RET NOT = ZEROES
+                DISPLAY '--- ERR OUVERTURE CURSEUR EMPLOYE, NOD '
+                        DNOD ' : ' ZCODE-RET
+                PERFORM FIN
+             END-IF
+
+             MOVE 'Q' TO ZCODE-FONC
+             CALL ACCESS2 USING ZACCESSEUR
+             PERFORM UNTIL ZCODE-RET = 19
+                ADD 1    TO WS-NB-EMP-NOD
+                ADD ZSAL TO WS-TOT-SAL-NOD
+                MOVE 'Q' TO ZCODE-FONC
+                CALL ACCESS2 USING ZACCESSEUR
+             END-PERFORM
+
+             MOVE 'F' TO ZCODE-FONC
+             CALL ACCESS2 USING ZACCESSEUR
+
+             IF WS-NB-EMP-NOD NOT = ZEROES
+                COMPUTE WS-SAL-MOYEN
+                   = WS-TOT-SAL-NOD / WS-NB-EMP-NOD
+                COMPUTE WS-SAL-PLAFOND  = WS-SAL-MOYEN * 1,2
+                COMPUTE WS-SAL-PLANCHER = WS-SAL-MOYEN * 0,8
+             END-IF
+             .
+
+      *2EME PASSE : REPARCOURT LES EMPLOYES DU DEPARTEMENT COURANT ET
+      *EDITE CEUX DONT LE SALAIRE DEPASSE LE PLAFOND OU N'ATTEINT PAS
+      *LE PLANCHER DE LA BANDE SALARIALE.
+       SIGNALEMENT-ECARTS-NOD.
+             INITIALIZE ZACCESSEUR
+             MOVE 'O'  TO ZCODE-FONC
+             MOVE 'N'  TO ZTYPE-CURSEUR
+             MOVE DNOD TO ZNOD
+             CALL ACCESS2 USING ZACCESSEUR
+             IF ZCODE-RET NOT = ZEROES
+                DISPLAY '--- ERR OUVERTURE CURSEUR EMPLOYE, NOD '
+                        DNOD ' : ' ZCODE-RET
+                PERFORM FIN
+             END-IF
+
+             MOVE 'Q' TO ZCODE-FONC
+             CALL ACCESS2 USING ZACCESSEUR
+             PERFORM UNTIL ZCODE-RET = 19
+                IF ZSAL > WS-SAL-PLAFOND OR ZSAL < WS-SAL-PLANCHER
+                   MOVE ZMAT TO ED-L5-MAT
+                   MOVE ZNOM TO ED-L5-NOM
+                   MOVE ZSAL TO ED-L5-SAL
+                   IF ZSAL > WS-SAL-PLAFOND
+                      MOVE 'AU-DESSUS' TO ED-L5-ECART
+                   ELSE
+                      MOVE 'EN-DESSOUS' TO ED-L5-ECART
+                   END-IF
+                   MOVE L5   TO LIG-EDIT
+                   MOVE ' '  TO CAR-SAUT
+                   WRITE ENR-EDIT
+                END-IF
+                MOVE 'Q' TO ZCODE-FONC
+                CALL ACCESS2 USING ZACCESSEUR
+             END-PERFORM
+
+             MOVE 'F' TO ZCODE-FONC
+             CALL ACCESS2 USING ZACCESSEUR
+             .
+
+      *ECRITURE DE L'ENTETE DU RAPPORT (L1 ET L2)
+       ECRITURE-ENTETE.
+             MOVE '1'  TO CAR-SAUT
+             MOVE L1   TO LIG-EDIT
+             WRITE ENR-EDIT
+             MOVE ' '  TO CAR-SAUT
+             MOVE L2   TO LIG-EDIT
+             WRITE ENR-EDIT
+             .
+
+       FIN.
+             STOP RUN.
+
+
+
+      ********************************************************************#
+      *                         JCL D'EXECUTION                           #
+      ********************************************************************#
+
+//API7SB JOB NOTIFY=&SYSUID,CLASS=A,MSGCLASS=H
+//*
+//PROCLIB  JCLLIB ORDER=SDJ.FORM.PROCLIB
+//*
+//         SET SYSUID=API7
+//         NOMPGM:SALBAND
+//*
+//STEPRUN  EXEC PGM=SALBAND,COND=(4,LT)
+//STEPLIB  DD DSN=API7.SOURCE.PGMLIB,DISP=SHR
+//EDIT     DD  DSN=API7.SALBAND,DISP=(,CATLG,DELETE),
+//         DCB=(DSORG=PS,RECFM=FB,LRECL=133),
+//         SPACE=(TRK,(1))
+//SYSOUT   DD  SYSOUT=*,OUTLIM=1000
+//
+
+
+
+      ********************************************************************#
+      *                          FICHIER D'EDITION                        #
+      ********************************************************************#
+      *1                              BANDE SALARIALE PAR DEPT.
+      *                               ------------------------------
+      *0P01   SALAIRE MOYEN DU DEPARTEMENT :    2 500,00
+      * MAT   NOM      SALAIRE    ECART
+      * 015   PETIT       900,00  EN-DESSOUS
+      * 022   GRAND     3 800,00  AU-DESSUS
+      *********************************** BOTTOM OF DATA *********************************
