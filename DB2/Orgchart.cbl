@@ -0,0 +1,234 @@
+      ********************************************************************#
+      *  ÉNONCÉ : Editer l'organigramme des départements : pour chaque   #
+      *           département (ACCESS2A), résoudre le matricule du chef  #
+      *           (DCHE) en son nom (ACCESS2) et indiquer l'effectif du  #
+      *           département.                                          #
+      ********************************************************************#
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORGCHART.
+       AUTHOR. SV.
+       DATE-WRITTEN. 09/08/26.
+      ******************************************************************
+      * BUT : POUR CHAQUE DEPARTEMENT (CURSEUR ACCESS2A), LIRE LE CHEF  *
+      *       (DCHE) PAR ACCESS2 POUR EN CONNAITRE LE NOM, CUMULER      *
+      *       L'EFFECTIF DU DEPARTEMENT (CURSEUR ACCESS2 FILTRE SUR LE  *
+      *       NOD) ET EDITER UNE LIGNE PAR DEPARTEMENT.                 *
+      *  260809 : CREATION DU PROGRAMME                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *DECLARATION DU FICHIER D'EDITION
+           SELECT EDIT ASSIGN TO EDIT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS FS-EDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDIT RECORDING MODE IS F.
+       01  ENR-EDIT.
+           05 CAR-SAUT       PIC X.
+           05 LIG-EDIT       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *FILE STATUS
+       01  FS-EDIT           PIC 99 VALUE ZEROES.
+
+      *ZONE DE COMMUNICATION AVEC L'ACCESSEUR DE LA TABLE EMPLOYE
+           COPY ZACCESSEUR.
+
+      *ZONE DE COMMUNICATION AVEC L'ACCESSEUR DE LA TABLE DEPARTEMENT
+           COPY DACCESSEUR.
+
+       01  ACCESS2           PIC X(8) VALUE 'ACCESS2'.
+       01  ACCESS2A          PIC X(8) VALUE 'ACCESS2A'.
+
+      *NOM DU CHEF RESOLU ET EFFECTIF DU DEPARTEMENT COURANT
+       01  WS-NOM-CHEF       PIC X(7) VALUE SPACES.
+       01  WS-NB-EMP-NOD     PIC 9(5) COMP VALUE ZEROES.
+
+      *LIGNES D'EDITION
+       01  L1.
+           05                PIC X(30) VALUE SPACES.
+           05                PIC X(27) VALUE
+                                 'ORGANIGRAMME DES DEPTS'.
+       01  L2.
+           05                PIC X(30) VALUE SPACES.
+           05                PIC X(27) VALUE ALL '-'.
+
+       01  L3.
+           05                PIC X(03) VALUE 'NOD'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(06) VALUE 'NDE'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(03) VALUE 'CHE'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(07) VALUE 'CHEF'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(05) VALUE 'EFFEC'.
+
+       01  L4.
+           05                PIC X(03) VALUE ALL '-'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(06) VALUE ALL '-'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(03) VALUE ALL '-'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(07) VALUE ALL '-'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(05) VALUE ALL '-'.
+
+       01  L5.
+           05 ED-L5-NOD      PIC X(03) VALUE SPACES.
+           05                PIC X(03) VALUE SPACES.
+           05 ED-L5-NDE      PIC X(06) VALUE SPACES.
+           05                PIC X(03) VALUE SPACES.
+           05 ED-L5-CHE      PIC X(03) VALUE SPACES.
+           05                PIC X(03) VALUE SPACES.
+           05 ED-L5-CHEFNOM  PIC X(07) VALUE SPACES.
+           05                PIC X(03) VALUE SPACES.
+           05 ED-L5-NBEMP    PIC ZZ9   VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+      *OUVERTURE DU FICHIER D'EDITION ET DE L'ENTETE
+             OPEN OUTPUT EDIT
+             IF FS-EDIT NOT = ZEROES
+                DISPLAY 'ERREUR OPEN EDIT, FS : ' FS-EDIT
+                PERFORM FIN
+             END-IF
+             PERFORM ECRITURE-ENTETE
+
+      *--> 1- OUVERTURE DU CURSEUR DES DEPARTEMENTS (ACCESS2A)
+             INITIALIZE DACCESSEUR
+             MOVE 'O' TO DCODE-FONC
+             CALL ACCESS2A USING DACCESSEUR
+             IF DCODE-RET NOT = ZEROES
+                DISPLAY '--- ERR OUVERTURE CURSEUR DEPARTEMENT : '
+                        DCODE-RET
+                PERFORM FIN
+             END-IF
+
+      *--> 2- BOUCLE SUR LES DEPARTEMENTS
+             INITIALIZE DACCESSEUR
+             MOVE 'Q' TO DCODE-FONC
+             CALL ACCESS2A USING DACCESSEUR
+             PERFORM UNTIL DCODE-RET = 19
+                PERFORM LIGNE-ORGANIGRAMME
+                INITIALIZE DACCESSEUR
+                MOVE 'Q' TO DCODE-FONC
+                CALL ACCESS2A USING DACCESSEUR
+             END-PERFORM
+
+      *--> 3- FERMETURE DU CURSEUR DES DEPARTEMENTS
+             INITIALIZE DACCESSEUR
+             MOVE 'F' TO DCODE-FONC
+             CALL ACCESS2A USING DACCESSEUR
+
+             CLOSE EDIT
+             STOP RUN
+             .
+
+      *RESOUT LE NOM DU CHEF (DCHE) PAR ACCESS2, CUMULE L'EFFECTIF DU
+      *DEPARTEMENT COURANT (CURSEUR ACCESS2 FILTRE SUR LE NOD) ET
+      *EDITE LA LIGNE D'ORGANIGRAMME DU DEPARTEMENT.
+       LIGNE-ORGANIGRAMME.
+             MOVE SPACES TO WS-NOM-CHEF
+             INITIALIZE ZACCESSEUR
+             MOVE 'L'  TO ZCODE-FONC
+             MOVE DCHE TO ZMAT
+             CALL ACCESS2 USING ZACCESSEUR
+             IF ZCODE-RET = ZEROES
+                MOVE ZNOM TO WS-NOM-CHEF
+             ELSE
+                MOVE '???????' TO WS-NOM-CHEF
+             END-IF
+
+             MOVE ZEROES TO WS-NB-EMP-NOD
+             INITIALIZE ZACCESSEUR
+             MOVE 'O'  TO ZCODE-FONC
+             MOVE 'N'  TO ZTYPE-CURSEUR
+             MOVE DNOD TO ZNOD
+             CALL ACCESS2 USING ZACCESSEUR
+             IF ZCODE-RET NOT = ZEROES
+                DISPLAY '--- ERR OUVERTURE CURSEUR EMPLOYE, NOD '
+                        DNOD ' : ' ZCODE-RET
+                PERFORM FIN
+             END-IF
+
+             MOVE 'Q' TO ZCODE-FONC
+             CALL ACCESS2 USING ZACCESSEUR
+             PERFORM UNTIL ZCODE-RET = 19
+                ADD 1    TO WS-NB-EMP-NOD
+                MOVE 'Q' TO ZCODE-FONC
+                CALL ACCESS2 USING ZACCESSEUR
+             END-PERFORM
+
+             MOVE 'F' TO ZCODE-FONC
+             CALL ACCESS2 USING ZACCESSEUR
+
+             MOVE DNOD          TO ED-L5-NOD
+             MOVE DNDE          TO ED-L5-NDE
+             MOVE DCHE          TO ED-L5-CHE
+             MOVE WS-NOM-CHEF   TO ED-L5-CHEFNOM
+             MOVE WS-NB-EMP-NOD TO ED-L5-NBEMP
+             MOVE L5            TO LIG-EDIT
+             MOVE ' '           TO CAR-SAUT
+             WRITE ENR-EDIT
+             .
+
+      *ECRITURE DE L'ENTETE DU RAPPORT (L1 A L4)
+       ECRITURE-ENTETE.
+             MOVE '1'  TO CAR-SAUT
+             MOVE L1   TO LIG-EDIT
+             WRITE ENR-EDIT
+             MOVE ' '  TO CAR-SAUT
+             MOVE L2   TO LIG-EDIT
+             WRITE ENR-EDIT
+             MOVE '0'  TO CAR-SAUT
+             MOVE L3   TO LIG-EDIT
+             WRITE ENR-EDIT
+             MOVE ' '  TO CAR-SAUT
+             MOVE L4   TO LIG-EDIT
+             WRITE ENR-EDIT
+             .
+
+       FIN.
+             STOP RUN.
+
+
+
+      ********************************************************************#
+      *                         JCL D'EXECUTION                           #
+      ********************************************************************#
+
+//API7OC JOB NOTIFY=&SYSUID,CLASS=A,MSGCLASS=H
+//*
+//PROCLIB  JCLLIB ORDER=SDJ.FORM.PROCLIB
+//*
+//         SET SYSUID=API7
+//         NOMPGM:ORGCHART
+//*
+//STEPRUN  EXEC PGM=ORGCHART,COND=(4,LT)
+//STEPLIB  DD DSN=API7.SOURCE.PGMLIB,DISP=SHR
+//EDIT     DD  DSN=API7.ORGCHART,DISP=(,CATLG,DELETE),
+//         DCB=(DSORG=PS,RECFM=FB,LRECL=133),
+//         SPACE=(TRK,(1))
+//SYSOUT   DD  SYSOUT=*,OUTLIM=1000
+//
+
+
+
+      ********************************************************************#
+      *                          FICHIER D'EDITION                        #
+      ********************************************************************#
+      *1                              ORGANIGRAMME DES DEPTS
+      *                               ---------------------------
+      *0NOD   NDE      CHE   CHEF      EFFEC
+      * ---   ------   ---   -------   -----
+      * P01   RH       010   DURAND        2
+      * P02   COMPTA   030   BARI          3
+      *********************************** BOTTOM OF DATA *********************************
