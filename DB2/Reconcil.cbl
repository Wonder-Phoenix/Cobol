@@ -0,0 +1,249 @@
+      ********************************************************************#
+      *  ÉNONCÉ : Travail de nuit de contrôle d'intégrité référentielle   #
+      *           entre les tables EMPLOYE et DEPARTEMENT : toutes les   #
+      *           lignes des deux tables sont parcourues par curseur et  #
+      *           les incohérences sont éditées dans un rapport         #
+      *           d'exceptions.                                          #
+      ********************************************************************#
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       AUTHOR. SV.
+       DATE-WRITTEN. 09/08/26.
+      ******************************************************************
+      * BUT : VERIFIER POUR CHAQUE EMPLOYE QUE SON NOD EXISTE DANS LA   *
+      *       TABLE DEPARTEMENT, ET POUR CHAQUE DEPARTEMENT QUE SON     *
+      *       CHEF (CHE) EXISTE DANS LA TABLE EMPLOYE. TOUTE ANOMALIE   *
+      *       EST EDITEE SUR LE RAPPORT D'EXCEPTIONS.                  *
+      *  260809 : CREATION DU PROGRAMME (TRAITEMENT DE NUIT)            *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *DECLARATION DU FICHIER DU RAPPORT D'EXCEPTIONS
+           SELECT EDIT ASSIGN TO EDIT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS FS-EDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDIT RECORDING MODE IS F.
+       01  ENR-EDIT.
+           05 CAR-SAUT       PIC X.
+           05 LIG-EDIT       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *FILE STATUS
+       01  FS-EDIT           PIC 99 VALUE ZEROES.
+
+      *COPY DES DECLARATIONS ET HOST-VARIABLES DES DEUX TABLES
+           EXEC SQL INCLUDE EMPLOYE     END-EXEC.
+           EXEC SQL INCLUDE EMPLOYE2    END-EXEC.
+           EXEC SQL INCLUDE DEPARTEMENT END-EXEC.
+           EXEC SQL INCLUDE DEPARTEMENT2 END-EXEC.
+           EXEC SQL INCLUDE SQLCA       END-EXEC.
+
+      *COMPTEUR UTILISE PAR LES SELECT COUNT(*) DE CONTROLE
+       01  WS-NB-TROUVE      PIC 9(9)  COMP.
+       01  WS-NB-ANOMALIES   PIC 9(7)  COMP VALUE ZEROES.
+
+      *CURSEUR DE PARCOURS COMPLET DE LA TABLE EMPLOYE (CONTROLE NOD)
+           EXEC SQL DECLARE LISTEMP-RC CURSOR FOR
+            SELECT MAT,
+                   NOD
+            FROM EMPLOYE
+            ORDER BY MAT
+           END-EXEC
+
+      *CURSEUR DE PARCOURS COMPLET DE LA TABLE DEPARTEMENT (CONTROLE CHE)
+           EXEC SQL DECLARE LISTDEP-RC CURSOR FOR
+            SELECT NOD,
+                   CHE
+            FROM DEPARTEMENT
+            ORDER BY NOD
+           END-EXEC
+
+      *LIGNES D'EDITION
+       01  L1.
+           05                PIC X(30) VALUE SPACES.
+           05                PIC X(36) VALUE
+                   'RAPPORT DE RECONCILIATION REFERENTIELLE'.
+       01  L2.
+           05                PIC X(30) VALUE SPACES.
+           05                PIC X(36) VALUE ALL '-'.
+
+       01  L3.
+           05 ED-L3-ANOMALIE PIC X(90) VALUE SPACES.
+
+       01  L4.
+           05                PIC X(20) VALUE SPACES.
+           05                PIC X(23) VALUE
+                   'NOMBRE D''ANOMALIES : '.
+           05 ED-L4-NB       PIC Z(6)9 VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+      *OUVERTURE DU RAPPORT D'EXCEPTIONS ET DE L'ENTETE
+             OPEN OUTPUT EDIT
+             IF FS-EDIT NOT = ZEROES
+                DISPLAY 'ERREUR OPEN EDIT, FS : ' FS-EDIT
+                PERFORM FIN
+             END-IF
+             PERFORM ECRITURE-ENTETE
+
+      *--> 1- CONTROLE DES EMPLOYES DONT LE NOD N'EXISTE PAS EN
+      *       DEPARTEMENT
+             PERFORM CONTROLE-NOD-EMPLOYES
+
+      *--> 2- CONTROLE DES DEPARTEMENTS DONT LE CHEF (CHE) N'EXISTE
+      *       PAS EN EMPLOYE
+             PERFORM CONTROLE-CHE-DEPARTEMENTS
+
+      *ECRITURE DU TOTAL DES ANOMALIES RELEVEES
+             MOVE WS-NB-ANOMALIES TO ED-L4-NB
+             MOVE L4              TO LIG-EDIT
+             MOVE ' '              TO CAR-SAUT
+             WRITE ENR-EDIT
+
+             CLOSE EDIT
+             STOP RUN
+             .
+
+      *PARCOURT TOUTE LA TABLE EMPLOYE PAR CURSEUR ET SIGNALE TOUT NOD
+      *QUI N'EXISTE PAS DANS LA TABLE DEPARTEMENT.
+       CONTROLE-NOD-EMPLOYES.
+             EXEC SQL OPEN LISTEMP-RC END-EXEC
+             IF SQLCODE NOT = ZEROES
+                DISPLAY 'ERREUR OPEN LISTEMP-RC : ' SQLCODE
+                PERFORM FIN
+             END-IF
+
+             EXEC SQL
+                FETCH LISTEMP-RC
+                INTO :HVE-MAT, :HVE-NOD
+             END-EXEC
+             PERFORM UNTIL SQLCODE = +100
+                EXEC SQL
+                   SELECT COUNT(*)
+                     INTO :WS-NB-TROUVE
+                     FROM DEPARTEMENT
+                    WHERE NOD = :HVE-NOD
+                END-EXEC
+                IF WS-NB-TROUVE = ZEROES
+                   ADD 1 TO WS-NB-ANOMALIES
+                   MOVE SPACES TO ED-L3-ANOMALIE
+                   STRING 'EMPLOYE MAT=' HVE-MAT
+                          ' NOD=' HVE-NOD
+                          ' INEXISTANT EN TABLE DEPARTEMENT'
+                          DELIMITED BY SIZE INTO ED-L3-ANOMALIE
+                   MOVE L3     TO LIG-EDIT
+                   MOVE ' '    TO CAR-SAUT
+                   WRITE ENR-EDIT
+                END-IF
+                EXEC SQL
+                   FETCH LISTEMP-RC
+                   INTO :HVE-MAT, :HVE-NOD
+                END-EXEC
+             END-PERFORM
+
+             EXEC SQL CLOSE LISTEMP-RC END-EXEC
+             .
+
+      *PARCOURT TOUTE LA TABLE DEPARTEMENT PAR CURSEUR ET SIGNALE TOUT
+      *CHE (MATRICULE DU CHEF) QUI N'EXISTE PAS DANS LA TABLE EMPLOYE.
+       CONTROLE-CHE-DEPARTEMENTS.
+             EXEC SQL OPEN LISTDEP-RC END-EXEC
+             IF SQLCODE NOT = ZEROES
+                DISPLAY 'ERREUR OPEN LISTDEP-RC : ' SQLCODE
+                PERFORM FIN
+             END-IF
+
+             EXEC SQL
+                FETCH LISTDEP-RC
+                INTO :HVD-NOD, :HVD-CHE
+             END-EXEC
+             PERFORM UNTIL SQLCODE = +100
+                EXEC SQL
+                   SELECT COUNT(*)
+                     INTO :WS-NB-TROUVE
+                     FROM EMPLOYE
+                    WHERE MAT = :HVD-CHE
+                END-EXEC
+                IF WS-NB-TROUVE = ZEROES
+                   ADD 1 TO WS-NB-ANOMALIES
+                   MOVE SPACES TO ED-L3-ANOMALIE
+                   STRING 'DEPARTEMENT NOD=' HVD-NOD
+                          ' CHEF MAT=' HVD-CHE
+                          ' INEXISTANT EN TABLE EMPLOYE'
+                          DELIMITED BY SIZE INTO ED-L3-ANOMALIE
+                   MOVE L3     TO LIG-EDIT
+                   MOVE ' '    TO CAR-SAUT
+                   WRITE ENR-EDIT
+                END-IF
+                EXEC SQL
+                   FETCH LISTDEP-RC
+                   INTO :HVD-NOD, :HVD-CHE
+                END-EXEC
+             END-PERFORM
+
+             EXEC SQL CLOSE LISTDEP-RC END-EXEC
+             .
+
+      *ECRITURE DE L'ENTETE DU RAPPORT (L1 ET L2)
+       ECRITURE-ENTETE.
+             MOVE '1'  TO CAR-SAUT
+             MOVE L1   TO LIG-EDIT
+             WRITE ENR-EDIT
+             MOVE ' '  TO CAR-SAUT
+             MOVE L2   TO LIG-EDIT
+             WRITE ENR-EDIT
+             .
+
+       FIN.
+             STOP RUN.
+
+
+
+      ********************************************************************#
+      *                         JCL D'EXECUTION                           #
+      ********************************************************************#
+
+//API7RC JOB NOTIFY=&SYSUID,CLASS=A,MSGCLASS=H
+//*
+//PROCLIB  JCLLIB ORDER=SDJ.FORM.PROCLIB
+//*
+//         SET SYSUID=API7
+//         NOMPGM:RECONCIL
+//*--- CE JOB EST SOUMIS CHAQUE NUIT PAR LE PLANIFICATEUR --------
+//APPROC   EXEC COMPDB2
+//STEPDB2.SYSLIB   DD DSN=API7.SOURCE.DCLGEN,DISP=SHR
+//                 DD DSN=API7.SOURCE.COPY,DISP=SHR
+//STEPDB2.SYSIN    DD DSN=API7.SOURCE.DB2(RECONCIL),DISP=SHR
+//STEPDB2.DBRMLIB DD DSN=API7.SOURCE.DBRMLIB(RECONCIL),DISP=SHR
+//STEPLNK.SYSLMOD  DD DSN=API7.SOURCE.PGMLIB(RECONCIL),DISP=SHR
+//*
+//STEPRUN  EXEC PGM=IKJEFT01,COND=(4,LT)
+//STEPLIB  DD DSN=API7.SOURCE.PGMLIB,DISP=SHR
+//EDIT     DD  DSN=API7.RECONCIL,DISP=(,CATLG,DELETE),
+//         DCB=(DSORG=PS,RECFM=FB,LRECL=133),
+//         SPACE=(TRK,(1))
+//SYSOUT   DD  SYSOUT=*,OUTLIM=1000
+//SYSTSPRT DD  SYSOUT=*,OUTLIM=2500
+//SYSTSIN  DD  *
+  DSN SYSTEM (DSN1)
+  RUN PROGRAM(RECONCIL) PLAN (RECONCIL)
+//
+
+
+
+      ********************************************************************#
+      *                          FICHIER D'EDITION                        #
+      ********************************************************************#
+      *1                              RAPPORT DE RECONCILIATION REFERENTIELLE
+      *                               ------------------------------------
+      *0EMPLOYE MAT=080 NOD=Z99 INEXISTANT EN TABLE DEPARTEMENT
+      * DEPARTEMENT NOD=P03 CHEF MAT=999 INEXISTANT EN TABLE EMPLOYE
+      *                    NOMBRE D'ANOMALIES :       2
+      *********************************** BOTTOM OF DATA *********************************
