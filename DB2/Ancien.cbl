@@ -0,0 +1,283 @@
+      ********************************************************************#
+      *  ÉNONCÉ : Editer l'ancienneté de chaque employé (années et mois  #
+      *           de présence calculés à partir de DAT et de la date du  #
+      *           jour), triée de l'ancienneté la plus forte à la plus   #
+      *           faible, en signalant les anniversaires de 5, 10 ou 15  #
+      *           ans tombant dans le mois en cours.                    #
+      ********************************************************************#
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANCIEN.
+       AUTHOR. SV.
+       DATE-WRITTEN. 09/08/26.
+      ******************************************************************
+      * BUT : CALCULER L'ANCIENNETE (ANNEES, MOIS) DE CHAQUE EMPLOYE A  *
+      *       PARTIR DE DAT ET DE FUNCTION CURRENT-DATE, TRIER SUR      *
+      *       L'ANCIENNETE DECROISSANTE (ORDER BY DAT ASC = LE PLUS     *
+      *       ANCIEN DAT EN PREMIER), ET SIGNALER LES ANNIVERSAIRES DE  *
+      *       5, 10 OU 15 ANS DONT LE MOIS D'EMBAUCHE EST LE MOIS EN    *
+      *       COURS.                                                   *
+      *  260809 : CREATION DU PROGRAMME                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *DECLARATION DU FICHIER D'EDITION
+           SELECT EDIT ASSIGN TO EDIT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS FS-EDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDIT RECORDING MODE IS F.
+       01  ENR-EDIT.
+           05 CAR-SAUT       PIC X.
+           05 LIG-EDIT       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *FILE STATUS
+       01  FS-EDIT           PIC 99 VALUE ZEROES.
+
+      *COPY DES DECLARATIONS DE LA TABLE EMPLOYE
+           EXEC SQL INCLUDE EMPLOYE  END-EXEC.
+           EXEC SQL INCLUDE EMPLOYE2 END-EXEC.
+           EXEC SQL INCLUDE SQLCA    END-EXEC.
+
+      *DATE DU JOUR, DECOMPOSEE EN ANNEE/MOIS/JOUR
+       01  WS-DATE-SYSTEME   PIC X(21).
+       01  WS-DATE-SYSTEME-R REDEFINES WS-DATE-SYSTEME.
+           05 WS-SYS-ANNEE   PIC 9(4).
+           05 WS-SYS-MOIS    PIC 9(2).
+           05 WS-SYS-JOUR    PIC 9(2).
+           05 FILLER         PIC X(13).
+
+      *DAT DE L'EMPLOYE COURANT, DECOMPOSEE EN ANNEE/MOIS/JOUR
+       01  WS-DAT-ANNEE      PIC 9(4).
+       01  WS-DAT-MOIS       PIC 9(2).
+       01  WS-DAT-JOUR       PIC 9(2).
+
+      *ANCIENNETE CALCULEE DE L'EMPLOYE COURANT
+       01  WS-ANNEES-ANC     PIC S9(3) COMP.
+       01  WS-MOIS-ANC       PIC S9(3) COMP.
+       01  ED-ANNEES-ANC     PIC ZZ9.
+       01  ED-MOIS-ANC       PIC Z9.
+
+      *LIBELLE D'ANNIVERSAIRE (5, 10 OU 15 ANS DANS LE MOIS EN COURS)
+       01  WS-LIB-ANNIV      PIC X(10) VALUE SPACES.
+
+      *CURSEUR DE LISTE DES EMPLOYES, TRIE SUR DAT CROISSANT (C'EST A
+      *DIRE DE L'ANCIENNETE LA PLUS FORTE A LA PLUS FAIBLE)
+           EXEC SQL DECLARE LISTANC CURSOR FOR
+            SELECT MAT,
+                   NOM,
+                   NOD,
+                   DAT,
+                   SAL,
+                   VALUE(COM, 0)
+            FROM EMPLOYE
+            ORDER BY DAT ASC
+           END-EXEC
+
+      *LIGNES D'EDITION
+       01  L1.
+           05                PIC X(30) VALUE SPACES.
+           05                PIC X(27) VALUE
+                                 'ANCIENNETE DES EMPLOYES'.
+       01  L2.
+           05                PIC X(30) VALUE SPACES.
+           05                PIC X(27) VALUE ALL '-'.
+
+       01  L3.
+           05                PIC X(03) VALUE 'MAT'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(07) VALUE 'NOM'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(03) VALUE 'NOD'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(10) VALUE 'DAT'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(06) VALUE 'ANS'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(04) VALUE 'MOIS'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(10) VALUE 'ANNIVERS.'.
+
+       01  L4.
+           05                PIC X(03) VALUE ALL '-'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(07) VALUE ALL '-'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(03) VALUE ALL '-'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(10) VALUE ALL '-'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(06) VALUE ALL '-'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(04) VALUE ALL '-'.
+           05                PIC X(03) VALUE SPACES.
+           05                PIC X(10) VALUE ALL '-'.
+
+       01  L5.
+           05 ED-MAT         PIC X(03) VALUE SPACES.
+           05                PIC X(03) VALUE SPACES.
+           05 ED-NOM         PIC X(07) VALUE SPACES.
+           05                PIC X(03) VALUE SPACES.
+           05 ED-NOD         PIC X(03) VALUE SPACES.
+           05                PIC X(03) VALUE SPACES.
+           05 ED-DAT         PIC X(10) VALUE SPACES.
+           05                PIC X(06) VALUE SPACES.
+           05 ED-L5-ANS      PIC ZZ9   VALUE ZEROES.
+           05                PIC X(04) VALUE SPACES.
+           05 ED-L5-MOIS     PIC Z9    VALUE ZEROES.
+           05                PIC X(03) VALUE SPACES.
+           05 ED-L5-ANNIV    PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *DATE DU JOUR, UTILISEE POUR TOUS LES CALCULS D'ANCIENNETE
+             MOVE FUNCTION CURRENT-DATE TO WS-DATE-SYSTEME
+
+      *OUVERTURE DU FICHIER D'EDITION ET DE L'ENTETE
+             OPEN OUTPUT EDIT
+             IF FS-EDIT NOT = ZEROES
+                DISPLAY 'ERREUR OPEN EDIT, FS : ' FS-EDIT
+                PERFORM FIN
+             END-IF
+             PERFORM ECRITURE-ENTETE
+
+      *--> 1- OUVERTURE DU CURSEUR (OPEN)
+             EXEC SQL OPEN LISTANC END-EXEC
+             IF SQLCODE NOT = ZEROES
+                DISPLAY 'ERREUR OPEN LISTANC : ' SQLCODE
+                PERFORM FIN
+             END-IF
+
+      *--> 2- BOUCLE DE LECTURE DU CURSEUR (FETCH)
+             EXEC SQL
+                FETCH LISTANC
+                INTO :HVE-MAT, :HVE-NOM, :HVE-NOD, :HVE-DAT, :HVE-SAL,
+                     :HVE-COM
+             END-EXEC
+             PERFORM UNTIL SQLCODE = +100
+                PERFORM CALCUL-ANCIENNETE
+                MOVE HVE-MAT      TO ED-MAT
+                MOVE HVE-NOM      TO ED-NOM
+                MOVE HVE-NOD      TO ED-NOD
+                MOVE HVE-DAT      TO ED-DAT
+                MOVE WS-ANNEES-ANC TO ED-L5-ANS
+                MOVE WS-MOIS-ANC   TO ED-L5-MOIS
+                MOVE WS-LIB-ANNIV  TO ED-L5-ANNIV
+                MOVE L5           TO LIG-EDIT
+                MOVE ' '          TO CAR-SAUT
+                WRITE ENR-EDIT
+                EXEC SQL
+                   FETCH LISTANC
+                   INTO :HVE-MAT, :HVE-NOM, :HVE-NOD, :HVE-DAT,
+                        :HVE-SAL, :HVE-COM
+                END-EXEC
+             END-PERFORM
+
+      *--> 3- FERMETURE DU CURSEUR (CLOSE)
+             EXEC SQL CLOSE LISTANC END-EXEC
+
+             CLOSE EDIT
+             STOP RUN
+             .
+
+      *CALCULE L'ANCIENNETE (ANNEES, MOIS) DE L'EMPLOYE COURANT PAR
+      *RAPPORT A LA DATE DU JOUR, ET POSITIONNE LE LIBELLE D'ANNIVER-
+      *SAIRE QUAND LE MOIS D'EMBAUCHE EST LE MOIS EN COURS ET QUE
+      *L'ANCIENNETE EN ANNEES CIVILES ATTEINT 5, 10 OU 15 ANS.
+       CALCUL-ANCIENNETE.
+             MOVE HVE-DAT(1:4) TO WS-DAT-ANNEE
+             MOVE HVE-DAT(6:2) TO WS-DAT-MOIS
+             MOVE HVE-DAT(9:2) TO WS-DAT-JOUR
+
+             COMPUTE WS-ANNEES-ANC = WS-SYS-ANNEE - WS-DAT-ANNEE
+             COMPUTE WS-MOIS-ANC   = WS-SYS-MOIS  - WS-DAT-MOIS
+             IF WS-SYS-JOUR < WS-DAT-JOUR
+                SUBTRACT 1 FROM WS-MOIS-ANC
+             END-IF
+             IF WS-MOIS-ANC < 0
+                SUBTRACT 1 FROM WS-ANNEES-ANC
+                ADD 12 TO WS-MOIS-ANC
+             END-IF
+
+             MOVE SPACES TO WS-LIB-ANNIV
+             IF WS-DAT-MOIS = WS-SYS-MOIS
+                EVALUATE WS-SYS-ANNEE - WS-DAT-ANNEE
+                   WHEN 5
+                      MOVE '5 ANS'  TO WS-LIB-ANNIV
+                   WHEN 10
+                      MOVE '10 ANS' TO WS-LIB-ANNIV
+                   WHEN 15
+                      MOVE '15 ANS' TO WS-LIB-ANNIV
+                END-EVALUATE
+             END-IF
+             .
+
+      *ECRITURE DE L'ENTETE DU RAPPORT (L1 A L4)
+       ECRITURE-ENTETE.
+             MOVE '1'  TO CAR-SAUT
+             MOVE L1   TO LIG-EDIT
+             WRITE ENR-EDIT
+             MOVE ' '  TO CAR-SAUT
+             MOVE L2   TO LIG-EDIT
+             WRITE ENR-EDIT
+             MOVE '0'  TO CAR-SAUT
+             MOVE L3   TO LIG-EDIT
+             WRITE ENR-EDIT
+             MOVE ' '  TO CAR-SAUT
+             MOVE L4   TO LIG-EDIT
+             WRITE ENR-EDIT
+             .
+
+       FIN.
+             STOP RUN.
+
+
+
+      ********************************************************************#
+      *                         JCL D'EXECUTION                           #
+      ********************************************************************#
+
+//API7AN JOB NOTIFY=&SYSUID,CLASS=A,MSGCLASS=H
+//*
+//PROCLIB  JCLLIB ORDER=SDJ.FORM.PROCLIB
+//*
+//         SET SYSUID=API7
+//         NOMPGM:ANCIEN
+//*
+//APPROC   EXEC COMPDB2
+//STEPDB2.SYSLIB   DD DSN=API7.SOURCE.DCLGEN,DISP=SHR
+//                 DD DSN=API7.SOURCE.COPY,DISP=SHR
+//STEPDB2.SYSIN    DD DSN=API7.SOURCE.DB2(ANCIEN),DISP=SHR
+//STEPDB2.DBRMLIB DD DSN=API7.SOURCE.DBRMLIB(ANCIEN),DISP=SHR
+//STEPLNK.SYSLMOD  DD DSN=API7.SOURCE.PGMLIB(ANCIEN),DISP=SHR
+//*
+//STEPRUN  EXEC PGM=IKJEFT01,COND=(4,LT)
+//STEPLIB  DD DSN=API7.SOURCE.PGMLIB,DISP=SHR
+//EDIT     DD  DSN=API7.ANCIEN,DISP=(,CATLG,DELETE),
+//         DCB=(DSORG=PS,RECFM=FB,LRECL=133),
+//         SPACE=(TRK,(1))
+//SYSOUT   DD  SYSOUT=*,OUTLIM=1000
+//SYSTSPRT DD  SYSOUT=*,OUTLIM=2500
+//SYSTSIN  DD  *
+  DSN SYSTEM (DSN1)
+  RUN PROGRAM(ANCIEN) PLAN (ANCIEN)
+//
+
+
+
+      ********************************************************************#
+      *                          FICHIER D'EDITION                        #
+      ********************************************************************#
+      *1                              ANCIENNETE DES EMPLOYES
+      *                               ---------------------------
+      *0MAT   NOM       NOD   DAT          ANS      MOIS   ANNIVERS.
+      * ---   -------   ---   ----------   ------   ----   ----------
+      * 10    DURAND    E10   2000-02-10    26       6     10 ANS
+      * 20    DUPOND    P01   1998-01-11    28       7
+      *********************************** BOTTOM OF DATA *********************************
