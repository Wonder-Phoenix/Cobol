@@ -0,0 +1,18 @@
+      ******************************************************************
+      * ENR-CKPT-ESS : DERNIER NOD/NOM TRAITE PAR LA BOUCLE DE FETCH   *
+      *                DU CURSEUR LISTE/LISTE-NOD DE ESSAI (REPRISE) - *
+      *                LE CURSEUR EST ORDER BY NOD, NOM, LE POINT DE   *
+      *                CONTROLE DOIT DONC PORTER SUR LES DEUX ZONES,   *
+      *                PAS SEULEMENT NOM.                              *
+      * 260809 : CREATION DE LA ZONE                                  *
+      * 260809 : AJOUT DE CKS-NOD (CLE DE REPRISE COMPOSITE NOD/NOM)   *
+      * 260809 : AJOUT DES CUMULS PARTIELS DU NOD EN COURS (CKS-NB-EMP,*
+      *          CKS-TOT-SAL, CKS-TOT-COM) POUR QUE LE SOUS-TOTAL DE CE*
+      *          NOD NE SOIT PAS REMIS A ZERO PAR UNE REPRISE          *
+      ******************************************************************
+       01  ENR-CKPT-ESS.
+           05 CKS-NOD            PIC X(3).
+           05 CKS-NOM            PIC X(7).
+           05 CKS-NB-EMP         PIC 9(5).
+           05 CKS-TOT-SAL        PIC 9(7)V99.
+           05 CKS-TOT-COM        PIC 9(7)V99.
