@@ -0,0 +1,13 @@
+      ******************************************************************
+      * HOST-VARIABLES UTILISEES DANS LES PROGRAMMES : API7.SOURCE.COPY(EMPLOYE2)
+      * COBOL DECLARATION FOR TABLE EMPLOYE                            *
+      * 260809 : AJOUT DE HVE-HORODATE (VERROU OPTIMISTE)               *
+      ******************************************************************
+       01  HVE-EMPLOYE.
+           10 HVE-MAT              PIC X(3).
+           10 HVE-NOM              PIC X(7).
+           10 HVE-NOD              PIC X(3).
+           10 HVE-DAT              PIC X(10).
+           10 HVE-SAL              PIC S9(5)V9(2) USAGE COMP-3.
+           10 HVE-COM              PIC S9(5)V9(2) USAGE COMP-3.
+           10 HVE-HORODATE         PIC X(26).
