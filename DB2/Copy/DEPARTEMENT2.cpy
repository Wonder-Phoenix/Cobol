@@ -0,0 +1,11 @@
+      ******************************************************************
+      * HOST-VARIABLES UTILISEES DANS LES PROGRAMMES : API7.SOURCE.COPY(DEPARTEMENT2)
+      * COBOL DECLARATION FOR TABLE DEPARTEMENT                       *
+      * 260809 : AJOUT DE HVD-HORODATE (VERROU OPTIMISTE)               *
+      ******************************************************************
+       01  HVD-DEPARTEMENT.
+           10 HVD-NOD              PIC X(3).
+           10 HVD-NDE              PIC X(6).
+           10 HVD-LIE              PIC X(4).
+           10 HVD-CHE              PIC X(3).
+           10 HVD-HORODATE         PIC X(26).
