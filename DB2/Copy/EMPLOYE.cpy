@@ -0,0 +1,34 @@
+      ******************************************************************
+      * DCLGEN TABLE(EMPLOYE)                                          *
+      *        LIBRARY(API7.SOURCE.DCLGEN(EMPLOYE))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        STRUCTURE(EMPLOYE)                                      *
+      *        QUOTE                                                   *
+      *        DBCSDELIM(NO)                                           *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      * 260809 : AJOUT DE LA COLONNE HORODATE (VERROU OPTIMISTE)        *
+      ******************************************************************
+           EXEC SQL DECLARE EMPLOYE TABLE
+           ( MAT                            CHAR(3) NOT NULL,
+             NOM                            CHAR(7) NOT NULL,
+             NOD                            CHAR(3) NOT NULL,
+             DAT                            DATE NOT NULL,
+             SAL                            DECIMAL(7, 2) NOT NULL,
+             COM                            DECIMAL(7, 2),
+             HORODATE                       TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE EMPLOYE                            *
+      ******************************************************************
+       01  EMPLOYE.
+           10 MAT                  PIC X(3).
+           10 NOM                  PIC X(7).
+           10 NOD                  PIC X(3).
+           10 DAT                  PIC X(10).
+           10 SAL                  PIC S9(5)V9(2) USAGE COMP-3.
+           10 COM                  PIC S9(5)V9(2) USAGE COMP-3.
+           10 HORODATE             PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
