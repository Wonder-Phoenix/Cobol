@@ -0,0 +1,75 @@
+      ******************************************************************
+      * INQUPD : MAPPE SYMBOLIQUE DU MAPSET INQUPD (TRANSACTION       *
+      *          D'INTERROGATION/MISE A JOUR EN LIGNE DE L'EMPLOYE)   *
+      *          MAINTENUE EN PARALLELE DE LA DEFINITION BMS ASSOCIEE.*
+      *          MAPL : SAISIE DU MATRICULE ET AFFICHAGE DE L'EMPLOYE *
+      *          MAPM : ECRAN DE MISE A JOUR DU SALAIRE/COMMISSION    *
+      * 260809 : CREATION DE LA MAPPE                                 *
+      * 260809 : MSALI/MCOMI/MSALO/MCOMO EN NUMERIQUE EDITE 9(5),99   *
+      *          (LA SAISIE/L'AFFICHAGE AU FORMAT "99999,99" SE        *
+      *          CONVERTIT ALORS CORRECTEMENT VERS/DEPUIS ZSAL/ZCOM    *
+      *          PAR UN MOVE NUMERIQUE-EDITE ORDINAIRE)                *
+      ******************************************************************
+       01  MAPLI.
+           05 MATL             PIC S9(4) COMP.
+           05 MATF             PIC X.
+           05 FILLER REDEFINES MATF.
+              10 MATA          PIC X.
+           05 MATI             PIC X(3).
+           05 MSGL             PIC S9(4) COMP.
+           05 MSGF             PIC X.
+           05 FILLER REDEFINES MSGF.
+              10 MSGA          PIC X.
+           05 MSGI             PIC X(50).
+
+       01  MAPLO REDEFINES MAPLI.
+           05 FILLER           PIC X(3).
+           05 MATO             PIC X(3).
+           05 FILLER           PIC X(3).
+           05 MSGO             PIC X(50).
+
+       01  MAPMI.
+           05 MMATL            PIC S9(4) COMP.
+           05 MMATF            PIC X.
+           05 FILLER REDEFINES MMATF.
+              10 MMATA         PIC X.
+           05 MMATI            PIC X(3).
+           05 MNOML            PIC S9(4) COMP.
+           05 MNOMF            PIC X.
+           05 FILLER REDEFINES MNOMF.
+              10 MNOMA         PIC X.
+           05 MNOMI            PIC X(7).
+           05 MNODL            PIC S9(4) COMP.
+           05 MNODF            PIC X.
+           05 FILLER REDEFINES MNODF.
+              10 MNODA         PIC X.
+           05 MNODI            PIC X(3).
+           05 MSALL            PIC S9(4) COMP.
+           05 MSALF            PIC X.
+           05 FILLER REDEFINES MSALF.
+              10 MSALA         PIC X.
+           05 MSALI            PIC 9(5),99.
+           05 MCOML            PIC S9(4) COMP.
+           05 MCOMF            PIC X.
+           05 FILLER REDEFINES MCOMF.
+              10 MCOMA         PIC X.
+           05 MCOMI            PIC 9(5),99.
+           05 MMSGL            PIC S9(4) COMP.
+           05 MMSGF            PIC X.
+           05 FILLER REDEFINES MMSGF.
+              10 MMSGA         PIC X.
+           05 MMSGI            PIC X(50).
+
+       01  MAPMO REDEFINES MAPMI.
+           05 FILLER           PIC X(3).
+           05 MMATO            PIC X(3).
+           05 FILLER           PIC X(3).
+           05 MNOMO            PIC X(7).
+           05 FILLER           PIC X(3).
+           05 MNODO            PIC X(3).
+           05 FILLER           PIC X(3).
+           05 MSALO            PIC 9(5),99.
+           05 FILLER           PIC X(3).
+           05 MCOMO            PIC 9(5),99.
+           05 FILLER           PIC X(3).
+           05 MMSGO            PIC X(50).
