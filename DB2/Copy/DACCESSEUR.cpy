@@ -0,0 +1,15 @@
+      ******************************************************************
+      * DACCESSEUR : ZONE DE COMMUNICATION AVEC L'ACCESSEUR ACCESS2A  *
+      *              (TABLE DEPARTEMENT)                               *
+      * 230515 : CREATION DE LA ZONE                                  *
+      * 260809 : AJOUT DHORODATE POUR LE VERROU OPTIMISTE SUR 'M'      *
+      ******************************************************************
+       01  DACCESSEUR.
+           05 DCODE-FONC     PIC X.
+           05 DNOD           PIC X(3).
+           05 DNDE           PIC X(6).
+           05 DLIE           PIC X(4).
+           05 DCHE           PIC X(3).
+           05 DHORODATE      PIC X(26).
+           05 DCODE-RET      PIC 99.
+           05 DLIBERR        PIC X(50).
