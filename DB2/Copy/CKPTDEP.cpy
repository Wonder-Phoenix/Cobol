@@ -0,0 +1,7 @@
+      ******************************************************************
+      * ENR-CKPT-DEP : DERNIER NOD TRAITE PAR LE CURSEUR DE LECTURE    *
+      *                SEQUENTIELLE DE ACCESS2A (REPRISE)              *
+      * 260809 : CREATION DE LA ZONE                                  *
+      ******************************************************************
+       01  ENR-CKPT-DEP.
+           05 CKD-NOD            PIC X(3).
