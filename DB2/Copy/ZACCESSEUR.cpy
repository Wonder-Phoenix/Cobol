@@ -0,0 +1,23 @@
+      ******************************************************************
+      * ZACCESSEUR : ZONE DE COMMUNICATION AVEC L'ACCESSEUR ACCESS2   *
+      *              (TABLE EMPLOYE)                                  *
+      * 230515 : CREATION DE LA ZONE                                  *
+      * 260809 : AJOUT ZHORODATE POUR LE VERROU OPTIMISTE SUR 'M'      *
+      * 260809 : AJOUT ZTYPE-CURSEUR (SELECTION DU CURSEUR SUR 'O')    *
+      * 260809 : ZTYPE-CURSEUR = 'N' : CURSEUR FILTRE SUR ZNOD         *
+      ******************************************************************
+       01  ZACCESSEUR.
+           05 ZCODE-FONC     PIC X.
+           05 ZMAT           PIC X(3).
+           05 ZNOM           PIC X(7).
+           05 ZNOD           PIC X(3).
+           05 ZDAT           PIC 9(8).
+           05 ZSAL           PIC 9(5)V99.
+           05 ZCOM           PIC 9(5)V99.
+           05 ZHORODATE      PIC X(26).
+           05 ZTYPE-CURSEUR  PIC X.
+              88 ZTYPE-STANDARD     VALUE SPACE.
+              88 ZTYPE-SANS-COM     VALUE 'C'.
+              88 ZTYPE-PAR-NOD      VALUE 'N'.
+           05 ZCODE-RET      PIC 99.
+           05 ZLIBERR        PIC X(50).
