@@ -0,0 +1,30 @@
+      ******************************************************************
+      * DCLGEN TABLE(DEPARTEMENT)                                      *
+      *        LIBRARY(API7.SOURCE.DCLGEN(DEPARTEMENT))                *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        STRUCTURE(DEPARTEMENT)                                  *
+      *        QUOTE                                                   *
+      *        DBCSDELIM(NO)                                           *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      * 260809 : AJOUT DE LA COLONNE HORODATE (VERROU OPTIMISTE)        *
+      ******************************************************************
+           EXEC SQL DECLARE DEPARTEMENT TABLE
+           ( NOD                            CHAR(3) NOT NULL,
+             NDE                            CHAR(6) NOT NULL,
+             LIE                            CHAR(4) NOT NULL,
+             CHE                            CHAR(3) NOT NULL,
+             HORODATE                       TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DEPARTEMENT                       *
+      ******************************************************************
+       01  DEPARTEMENT.
+           10 NOD                  PIC X(3).
+           10 NDE                  PIC X(6).
+           10 LIE                  PIC X(4).
+           10 CHE                  PIC X(3).
+           10 HORODATE             PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
