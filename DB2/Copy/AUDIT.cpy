@@ -0,0 +1,13 @@
+      ******************************************************************
+      * ENR-AUDIT : ENREGISTREMENT DU FICHIER DE TRACE D'AUDIT         *
+      *             (CREATION / MODIFICATION / SUPPRESSION SUR        *
+      *             ACCESS2 ET ACCESS2A)                               *
+      * 260809 : CREATION DE LA ZONE                                  *
+      ******************************************************************
+       01  ENR-AUDIT.
+           05 AUD-DATE-HEURE     PIC X(21).
+           05 AUD-PROGRAMME      PIC X(8).
+           05 AUD-CODE-FONC      PIC X.
+           05 AUD-CLE            PIC X(7).
+           05 AUD-AVANT          PIC X(40).
+           05 AUD-APRES          PIC X(40).
