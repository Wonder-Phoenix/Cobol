@@ -0,0 +1,10 @@
+      ******************************************************************
+      * ENR-CKPT-EMP : DERNIER NOM TRAITE PAR LE CURSEUR DE            *
+      *                LECTURE SEQUENTIELLE DE ACCESS2 (REPRISE) -     *
+      *                LE CURSEUR LISTEMP EST ORDER BY NOM, LE POINT   *
+      *                DE CONTROLE DOIT PORTER SUR CETTE MEME CLE.     *
+      * 260809 : CREATION DE LA ZONE                                  *
+      * 260809 : CLE DE REPRISE MAT -> NOM (ALIGNEE SUR L'ORDER BY)    *
+      ******************************************************************
+       01  ENR-CKPT-EMP.
+           05 CKE-NOM            PIC X(7).
